@@ -5,9 +5,17 @@ AUTHOR. ANDY SONG.
 DATE-WRITTEN. Aprial 18th 2022.
 ENVIRONMENT DIVISION.
 configuration section.
+input-output section.
+file-control.
+       select OPTIONAL TaxTable assign to "taxrate.txt"
+           organization is line sequential.
 
 DATA DIVISION.
 FILE SECTION.
+FD TaxTable.
+01 TaxTableLine.
+       02 TTJurisdiction PIC X(4).
+       02 TTRate         PIC V999.
 WORKING-STORAGE SECTION.
 01 StartNum PIC 9(8)V99 VALUE 00001123.55.
 01 NoZero PIC ZZZZZZZ9.99.
@@ -17,8 +25,19 @@ WORKING-STORAGE SECTION.
 01 ADate PIC 99/99/9999.
 
 01 Price PIC 9(4)V99.
-01 TaxRate PIC V999 VALUE .075.
 01 FullPrice PIC 9(4)V99.
+01 JurisdictionTable.
+       02 JurisdictionEntry OCCURS 10 TIMES.
+           03 JT-Code PIC X(4).
+           03 JT-Rate PIC V999.
+01 JurisdictionCount PIC 99 VALUE ZERO.
+01 JT-Index PIC 99.
+01 WSJurisdiction PIC X(4) VALUE SPACES.
+01 WSTaxRate PIC V999 VALUE .075.
+01 TaxTableEOFFlag PIC X VALUE 'N'.
+       88 TaxTableEOF VALUE 'Y'.
+01 JurisdictionFoundFlag PIC X VALUE 'N'.
+       88 JurisdictionFound VALUE 'Y'.
 
 01 SampStr PIC X(18) VALUE 'eerie beef sneezed'.
 01 NumChars PIC 99 VALUE 0.
@@ -26,8 +45,12 @@ WORKING-STORAGE SECTION.
 01 FName   PIC X(6) VALUE 'Martin'.
 01 MName   PIC X(11) VALUE 'Luther King'.
 01 LName   PIC X(4) VALUE 'King'.
+01 Suffix  PIC X(4) VALUE SPACES.
 01 FLName  PIC X(11).
 01 FMLName PIC X(18).
+01 NamePtr PIC 99 VALUE 1.
+01 DigitCount PIC 99 VALUE ZERO.
+01 PunctCount PIC 99 VALUE ZERO.
 01 SStr1   PIC X(7) VALUE "The egg".
 01 SStr2   PIC X(9) VALUE "is #1 and".
 01 Dest    PIC X(33) VALUE "is the big chicken".
@@ -36,7 +59,8 @@ WORKING-STORAGE SECTION.
 01 SStr4   PIC X(3).
 
 
-PROCEDURE DIVISION. 
+PROCEDURE DIVISION.
+PERFORM LoadTaxTable
 MOVE StartNum TO NoZero
 DISPLAY NoZero
 MOVE StartNum TO NoZPlusC
@@ -45,10 +69,13 @@ MOVE StartNum TO Dollar
 DISPLAY Dollar
 MOVE BDay TO ADate
 DISPLAY ADate
-       
+
 DISPLAY "Enter price: " WITH NO ADVANCING
 ACCEPT Price
-COMPUTE FullPrice = Price * (1 + TaxRate)
+DISPLAY "Enter tax jurisdiction code: " WITH NO ADVANCING
+ACCEPT WSJurisdiction
+PERFORM LookupTaxRate
+COMPUTE FullPrice = Price * (1 + WSTaxRate)
 DISPLAY "Total Price: " FullPrice
 
 INSPECT SampStr TALLYING NumChars FOR CHARACTERS.
@@ -60,17 +87,12 @@ DISPLAY FUNCTION LOWER-CASE(SampStr)
 
 STRING FName DELIMITED by SIZE
 SPACE
-LName delimited by size 
+LName delimited by size
 INTO FLName.
 DISPLAY "FLName: " FLName
 
-STRING FLName delimited by spaces 
-space
-MName delimited by size
-space
-LName delimited by size
-into FMLName
-on overflow display 'overflowed'.
+PERFORM ScanNameQuality
+PERFORM BuildFullName
 display "FMLName: " FMLName.
 
 STRING SStr1 delimited by size
@@ -86,5 +108,81 @@ end-unstring.
 display SStr4
 
 
-STOP RUN.       
+STOP RUN.
+
+LoadTaxTable.
+OPEN INPUT TaxTable
+PERFORM ReadOneTaxLine
+PERFORM ReadOneTaxLine UNTIL TaxTableEOF
+CLOSE TaxTable
+IF JurisdictionCount = ZERO
+       MOVE 2 TO JurisdictionCount
+       MOVE "DFLT" TO JT-Code(1)
+       MOVE .075   TO JT-Rate(1)
+       MOVE "NONE" TO JT-Code(2)
+       MOVE ZERO   TO JT-Rate(2)
+END-IF.
+
+ReadOneTaxLine.
+READ TaxTable
+       AT END SET TaxTableEOF TO TRUE
+       NOT AT END
+             IF JurisdictionCount < 10
+                    ADD 1 TO JurisdictionCount
+                    MOVE TTJurisdiction TO JT-Code(JurisdictionCount)
+                    MOVE TTRate         TO JT-Rate(JurisdictionCount)
+             ELSE
+                    DISPLAY "Tax jurisdiction table full - ignoring " TTJurisdiction
+             END-IF
+END-READ.
+
+LookupTaxRate.
+MOVE 'N' TO JurisdictionFoundFlag
+PERFORM CheckOneJurisdiction VARYING JT-Index FROM 1 BY 1
+       UNTIL JT-Index > JurisdictionCount OR JurisdictionFound
+IF NOT JurisdictionFound
+       DISPLAY "Unknown jurisdiction - using default tax rate"
+       MOVE .075 TO WSTaxRate
+END-IF.
+
+CheckOneJurisdiction.
+IF WSJurisdiction = JT-Code(JT-Index)
+       SET JurisdictionFound TO TRUE
+       MOVE JT-Rate(JT-Index) TO WSTaxRate
+END-IF.
+
+ScanNameQuality.
+MOVE ZERO TO DigitCount
+MOVE ZERO TO PunctCount
+INSPECT FName TALLYING DigitCount FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+INSPECT MName TALLYING DigitCount FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+INSPECT LName TALLYING DigitCount FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+INSPECT FName TALLYING PunctCount FOR ALL '.' ',' ';' ':' '!' '?' "'" '"' '(' ')' '-' '/'
+INSPECT MName TALLYING PunctCount FOR ALL '.' ',' ';' ':' '!' '?' "'" '"' '(' ')' '-' '/'
+INSPECT LName TALLYING PunctCount FOR ALL '.' ',' ';' ':' '!' '?' "'" '"' '(' ')' '-' '/'
+IF DigitCount > ZERO
+       DISPLAY "DATA QUALITY WARNING: name fields contain " DigitCount " digit(s)"
+END-IF
+IF PunctCount > ZERO
+       DISPLAY "DATA QUALITY WARNING: name fields contain " PunctCount " punctuation character(s)"
+END-IF.
+
+BuildFullName.
+MOVE SPACES TO FMLName
+MOVE 1 TO NamePtr
+STRING FName DELIMITED BY SPACE
+       INTO FMLName WITH POINTER NamePtr
+IF MName NOT = SPACES
+       STRING SPACE DELIMITED BY SIZE
+              MName DELIMITED BY SPACE
+              INTO FMLName WITH POINTER NamePtr
+END-IF
+STRING SPACE DELIMITED BY SIZE
+       LName DELIMITED BY SPACE
+       INTO FMLName WITH POINTER NamePtr
+IF Suffix NOT = SPACES
+       STRING SPACE DELIMITED BY SIZE
+              Suffix DELIMITED BY SPACE
+              INTO FMLName WITH POINTER NamePtr
+END-IF.
 

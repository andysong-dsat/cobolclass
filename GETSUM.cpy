@@ -0,0 +1,12 @@
+      *> Calling parameters shared between GETSUM and its callers.
+      *> GS-Item-Count tells GETSUM how many of the GS-Item entries
+      *> are in use (up to the 10-entry table size); GETSUM adds them
+      *> into GS-Sum and sets GS-Overflow-Flag if the total won't fit.
+       01 GS-Parameters.
+           02 GS-Item-Count      PIC 9(3) VALUE ZERO.
+           02 GS-Item-Table.
+               03 GS-Item        PIC 9(7)V99 OCCURS 10 TIMES.
+           02 GS-Sum             PIC 9(7)V99 VALUE ZERO.
+           02 GS-Overflow-Flag   PIC X VALUE 'N'.
+               88 GS-Overflow    VALUE 'Y'.
+               88 GS-No-Overflow VALUE 'N'.

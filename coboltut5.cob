@@ -0,0 +1,101 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. colboltut.
+AUTHOR. ANDY SONG.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 MenuChoice PIC X VALUE SPACE.
+       88 RunSort   VALUE '1'.
+       88 RunMerge  VALUE '2'.
+       88 RunReport VALUE '3'.
+       88 RunChain  VALUE '4'.
+       88 ExitMenu  VALUE '5'.
+01 WS-CkpFileName PIC X(20).
+01 WS-CkpDeleteStatus PIC S9(9) COMP-5.
+
+PROCEDURE DIVISION.
+PERFORM ShowMenu UNTIL ExitMenu
+STOP RUN.
+
+ShowMenu.
+DISPLAY "-----------------------------------"
+DISPLAY " NIGHTLY BATCH DRIVER MENU"
+DISPLAY " 1. Run Student Sort"
+DISPLAY " 2. Run Student Merge"
+DISPLAY " 3. Run Customer Report"
+DISPLAY " 4. Run Full Nightly Batch Chain (Sort -> Merge -> Report)"
+DISPLAY " 5. Exit"
+DISPLAY "-----------------------------------"
+DISPLAY "Enter choice: " WITH NO ADVANCING
+ACCEPT MenuChoice
+EVALUATE TRUE
+    WHEN RunSort
+          PERFORM ClearSortCheckpoint
+          CALL "SYSTEM" USING "coboltut7"
+          PERFORM CheckReturnCode
+    WHEN RunMerge
+          PERFORM ClearMergeCheckpoint
+          CALL "SYSTEM" USING "coboltut8"
+          PERFORM CheckReturnCode
+    WHEN RunReport
+          CALL "SYSTEM" USING "coboltut3"
+          PERFORM CheckReturnCode
+    WHEN RunChain
+          PERFORM RunBatchChain
+    WHEN ExitMenu
+          DISPLAY "Exiting"
+    WHEN OTHER
+          DISPLAY "Invalid choice"
+END-EVALUATE.
+
+CheckReturnCode.
+IF RETURN-CODE NOT = ZERO
+       DISPLAY "WARNING: step ended with return code " RETURN-CODE
+END-IF.
+
+      *> Chains the sort, merge and report steps the way a JCL job
+      *> stream would - each step's condition code gates whether the
+      *> next step runs, and the chain stops as soon as one fails.
+RunBatchChain.
+DISPLAY "Starting nightly batch chain..."
+CALL "SYSTEM" USING "coboltut7"
+IF RETURN-CODE = ZERO
+       CALL "SYSTEM" USING "coboltut8"
+       IF RETURN-CODE = ZERO
+             CALL "SYSTEM" USING "coboltut3"
+             IF RETURN-CODE = ZERO
+                   DISPLAY "Batch chain completed successfully"
+                   PERFORM ClearRestartCheckpoints
+             ELSE
+                   DISPLAY "Batch chain ABENDED at report step - return code "
+                       RETURN-CODE
+             END-IF
+       ELSE
+             DISPLAY "Batch chain ABENDED at merge step - return code "
+                 RETURN-CODE
+             DISPLAY "Report step skipped"
+       END-IF
+ELSE
+       DISPLAY "Batch chain ABENDED at sort step - return code " RETURN-CODE
+       DISPLAY "Merge and report steps skipped"
+END-IF.
+
+      *> A completed chain run clears the sort/merge restart checkpoints
+      *> so the next night's chain starts fresh instead of skipping
+      *> steps that only ever ran once, a run ago.
+ClearRestartCheckpoints.
+PERFORM ClearSortCheckpoint
+PERFORM ClearMergeCheckpoint.
+
+      *> Standalone menu options 1 and 2 always run their step fresh,
+      *> so each clears its own restart checkpoint first - only a
+      *> resubmitted full chain (option 4) relies on the checkpoint
+      *> left behind by a step that already succeeded.
+ClearSortCheckpoint.
+MOVE "sort7.ckp" TO WS-CkpFileName
+CALL "CBL_DELETE_FILE" USING WS-CkpFileName GIVING WS-CkpDeleteStatus.
+
+ClearMergeCheckpoint.
+MOVE "merge8.ckp" TO WS-CkpFileName
+CALL "CBL_DELETE_FILE" USING WS-CkpFileName GIVING WS-CkpDeleteStatus.

@@ -8,9 +8,20 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerReport ASSIGN TO "CustReport.rpt"
            ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CustomerFile ASSIGN TO "Customer.dat"
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS CustomerFileStatus.
+       SELECT OPTIONAL ReportControl ASSIGN TO "rptctl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SortWork ASSIGN TO "custsort.tmp".
+       SELECT SortedCustomerFile ASSIGN TO "custsorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL CsvFile ASSIGN TO "custreport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BalanceReport ASSIGN TO "balrpt.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-*>     ACCESS IS SEQUENTIAL.   
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,11 +30,67 @@ FD CustomerReport.
 
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName PIC X(15).
-           03 LastName PIC X(15).
-       88 WSEOF VALUE HIGH-VALUE.
+    COPY "CUSTREC.cpy"
+        REPLACING ==CR-IDNum==        BY ==IDNum==
+                  ==CR-FirstName==    BY ==FirstName==
+                  ==CR-LastName==     BY ==LastName==
+                  ==CR-CustAddress==  BY ==CustAddress==
+                  ==CR-Phone==        BY ==Phone==
+                  ==CR-Email==        BY ==Email==
+                  ==CR-CustStatus==   BY ==CustStatus==
+                  ==CR-ActiveCust==   BY ==ActiveCust==
+                  ==CR-InactiveCust== BY ==InactiveCust==
+                  ==CR-SuspendedCust==BY ==SuspendedCust==
+                  ==CR-DeletedCust==  BY ==DeletedCust==.
+
+SD SortWork.
+01 WCustomerData.
+    COPY "CUSTREC.cpy"
+        REPLACING ==CR-IDNum==        BY ==WIDNum==
+                  ==CR-FirstName==    BY ==WFirstName==
+                  ==CR-LastName==     BY ==WLastName==
+                  ==CR-CustAddress==  BY ==WCustAddress==
+                  ==CR-Phone==        BY ==WPhone==
+                  ==CR-Email==        BY ==WEmail==
+                  ==CR-CustStatus==   BY ==WCustStatus==
+                  ==CR-ActiveCust==   BY ==WActiveCust==
+                  ==CR-InactiveCust== BY ==WInactiveCust==
+                  ==CR-SuspendedCust==BY ==WSuspendedCust==
+                  ==CR-DeletedCust==  BY ==WDeletedCust==.
+
+FD SortedCustomerFile.
+01 SCustomerData.
+    COPY "CUSTREC.cpy"
+        REPLACING ==CR-IDNum==        BY ==SIDNum==
+                  ==CR-FirstName==    BY ==SFirstName==
+                  ==CR-LastName==     BY ==SLastName==
+                  ==CR-CustAddress==  BY ==SCustAddress==
+                  ==CR-Phone==        BY ==SPhone==
+                  ==CR-Email==        BY ==SEmail==
+                  ==CR-CustStatus==   BY ==SCustStatus==
+                  ==CR-ActiveCust==   BY ==SActiveCust==
+                  ==CR-InactiveCust== BY ==SInactiveCust==
+                  ==CR-SuspendedCust==BY ==SSuspendedCust==
+                  ==CR-DeletedCust==  BY ==SDeletedCust==.
+    88 WSEOF VALUE HIGH-VALUE.
+
+FD ReportControl.
+01 ControlRecord.
+       02 CtlPageSize   PIC X(2).
+       02 CtlCsvFlag    PIC X.
+       02 CtlFilterType PIC X.
+           88 CtlFilterByID   VALUE 'I'.
+           88 CtlFilterByName VALUE 'N'.
+       02 CtlFilterLow  PIC X(15).
+       02 CtlFilterHigh PIC X(15).
+       02 CtlIncludeDeleted PIC X.
+
+FD CsvFile.
+01 CsvLine PIC X(80).
+
+FD BalanceReport.
+01 BalanceRecord.
+    COPY "BALREC.cpy".
 WORKING-STORAGE SECTION.
 01 PageHeading.
        02 FILLER PIC X(13) VALUE "Customer List".
@@ -35,55 +102,117 @@ WORKING-STORAGE SECTION.
 01 Heads PIC X(36) VALUE "IDNum    FirstName        LastName".
 01 CustomerDetailLine.
        02 FILLER PIC X VALUE SPACE.
-       02 PrnCustID PIC 9(5).
+       02 PrnCustID PIC 9(6).
        02 FILLER PIC X(4) VALUE SPACE.
        02 PrnFirstName PIC X(15).
        02 FILLER PIC XX VALUE SPACE.
        02 PrnLastName PIC X(15).
-01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+01 ReportFooting.
+       02 FILLER PIC X(13) VALUE "END OF REPORT".
+       02 FILLER PIC X(22) VALUE " - Customers Printed: ".
+       02 PrnCustomerCount PIC ZZZZ9.
+01 CustomerCount PIC 9(5) VALUE ZERO.
+01 WSRecordsScanned PIC 9(5) VALUE ZERO.
+01 CurrentLetter PIC X VALUE SPACE.
+01 LetterCount PIC 9(5) VALUE ZERO.
+01 LetterBreakLine.
+       02 FILLER PIC X(10) VALUE "Subtotal (".
+       02 PrnLetter PIC X.
+       02 FILLER PIC X(4) VALUE ") : ".
+       02 PrnLetterCount PIC ZZZZ9.
 01 LineCount PIC 99 VALUE ZERO.
-       88 NewPageRequired VALUE 40 THRU 99.
+01 WSPageSize PIC 99 VALUE 40.
 01 PageCount PIC 99 VALUE zeros.
+01 WSCsvExport PIC X VALUE 'N'.
+       88 CsvExportOn VALUE 'Y'.
+01 WSFilterType PIC X VALUE SPACE.
+       88 WSFilterByID   VALUE 'I'.
+       88 WSFilterByName VALUE 'N'.
+01 WSFilterIDLow  PIC 9(6) VALUE ZERO.
+01 WSFilterIDHigh PIC 9(6) VALUE 999999.
+01 WSFilterNameLow  PIC X(15) VALUE SPACE.
+01 WSFilterNameHigh PIC X(15) VALUE HIGH-VALUES.
+01 WSRecordMatch PIC X VALUE 'Y'.
+       88 RecordMatches VALUE 'Y'.
+01 WSIncludeDeletedFlag PIC X VALUE 'N'.
+       88 WSIncludeDeleted VALUE 'Y'.
 
 01 WSCustomer.
-       02 WSIDNum    PIC 9(5).
+       02 WSIDNum    PIC 9(6).
        02 WSCustName.
            03 WSFirstName PIC X(15).
            03 WSLastName PIC X(15).
-PROCEDURE DIVISION. 
-*> OPEN EXTEND CustomerFile.
-*>        DISPLAY "Customer ID " WITH NO ADVANCING
-*>        ACCEPT IDNum
-*>        DISPLAY "Customer First Name " WITH NO ADVANCING
-*>        ACCEPT FirstName
-*>        DISPLAY "Customer Last Name " WITH NO ADVANCING
-*>        ACCEPT LastName
-*>        WRITE CustomerData
-*>        END-WRITE.
-*> CLOSE CustomerFile.     
-
-*> OPEN INPUT CustomerFile.
-*>        PERFORM UNTIL WSEOF = 'Y'
-*>            READ CustomerFile INTO WSCustomer
-*>                AT END MOVE 'Y' TO WSEOF
-*>                NOT AT END DISPLAY WSCustomer
-*>            END-READ       
-*>        END-PERFORM.
-*> CLOSE CustomerFile.     
-
-OPEN INPUT CustomerFile.
+01 CustomerFileStatus PIC XX.
+PROCEDURE DIVISION.
+OPEN INPUT CustomerFile
+IF CustomerFileStatus = "35"
+       DISPLAY "Customer master file not found - report skipped"
+       STOP RUN
+END-IF
+CLOSE CustomerFile
+SORT SortWork ON ASCENDING KEY WLastName
+       USING CustomerFile
+       GIVING SortedCustomerFile
+OPEN INPUT SortedCustomerFile.
 OPEN OUTPUT CustomerReport
+PERFORM ReadReportControl
 PERFORM PrintPageHeading
-READ CustomerFile
-       AT END SET WSEOF TO TRUE 
-END-READ
+PERFORM ReadMatchingRecord
 PERFORM PrintReportBody UNTIL WSEOF
+IF LetterCount > ZERO
+       PERFORM PrintLetterBreak
+END-IF
 WRITE PrintLine FROM PageFooting AFTER ADVANCING 4 LINES
+MOVE CustomerCount TO PrnCustomerCount
 WRITE PrintLine FROM ReportFooting AFTER ADVANCING 9 LINES
 
 
-CLOSE CustomerFile, CustomerReport.
-STOP RUN.       
+CLOSE SortedCustomerFile, CustomerReport.
+IF CsvExportOn
+       CLOSE CsvFile
+END-IF
+PERFORM WriteBalanceLine
+STOP RUN.
+
+ReadReportControl.
+OPEN INPUT ReportControl
+READ ReportControl
+       AT END CONTINUE
+END-READ
+IF CtlPageSize IS NUMERIC AND CtlPageSize > ZERO
+       MOVE CtlPageSize TO WSPageSize
+END-IF
+IF CtlCsvFlag = 'Y' OR CtlCsvFlag = 'y'
+       SET CsvExportOn TO TRUE
+END-IF
+IF CtlFilterByID
+       MOVE CtlFilterType TO WSFilterType
+       IF CtlFilterLow IS NUMERIC
+             MOVE CtlFilterLow TO WSFilterIDLow
+       END-IF
+       IF CtlFilterHigh IS NUMERIC
+             MOVE CtlFilterHigh TO WSFilterIDHigh
+       END-IF
+ELSE
+IF CtlFilterByName
+       MOVE CtlFilterType TO WSFilterType
+       IF CtlFilterLow NOT = SPACES
+             MOVE CtlFilterLow TO WSFilterNameLow
+       END-IF
+       IF CtlFilterHigh NOT = SPACES
+             MOVE CtlFilterHigh TO WSFilterNameHigh
+       END-IF
+END-IF
+END-IF
+IF CtlIncludeDeleted = 'Y' OR CtlIncludeDeleted = 'y'
+       SET WSIncludeDeleted TO TRUE
+END-IF
+CLOSE ReportControl.
+IF CsvExportOn
+       OPEN OUTPUT CsvFile
+       MOVE "IDNum,FirstName,LastName,Address,Phone,Email,Status" TO CsvLine
+       WRITE CsvLine
+END-IF.
 
 PrintPageHeading.
 WRITE PrintLine FROM PageHeading AFTER ADVANCING Page
@@ -93,16 +222,88 @@ ADD 1 TO PageCount
 MOVE PageCount TO PrnPageNum. 
 
 PrintReportBody.
-IF NewPageRequired
+IF SLastName(1:1) NOT = CurrentLetter AND CurrentLetter NOT = SPACE
+       PERFORM PrintLetterBreak
+END-IF
+MOVE SLastName(1:1) TO CurrentLetter
+IF LineCount >= WSPageSize
        MOVE PageCount TO PrnPageNum
-       WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES 
+       WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
        PERFORM PrintPageHeading
-END-IF 
-MOVE IDNum TO PrnCustID
-MOVE FirstName TO PrnFirstName
-MOVE LastName TO PrnLastName
-WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE 
-ADD 1 TO LineCount.
-READ CustomerFile
-      AT END SET WSEOF TO TRUE 
-END-READ.
+END-IF
+MOVE SIDNum TO PrnCustID
+MOVE SFirstName TO PrnFirstName
+MOVE SLastName TO PrnLastName
+WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
+IF CsvExportOn
+       PERFORM WriteCsvLine
+END-IF
+ADD 1 TO LineCount
+ADD 1 TO LetterCount
+ADD 1 TO CustomerCount.
+PERFORM ReadMatchingRecord.
+
+ReadOneRecord.
+READ SortedCustomerFile
+      AT END SET WSEOF TO TRUE
+END-READ
+IF NOT WSEOF
+       ADD 1 TO WSRecordsScanned
+       PERFORM CheckFilter
+END-IF.
+
+CheckFilter.
+SET RecordMatches TO TRUE
+IF SDeletedCust AND NOT WSIncludeDeleted
+       MOVE 'N' TO WSRecordMatch
+END-IF
+IF WSFilterByID
+       IF SIDNum < WSFilterIDLow OR SIDNum > WSFilterIDHigh
+             MOVE 'N' TO WSRecordMatch
+       END-IF
+END-IF
+IF WSFilterByName
+       IF SLastName < WSFilterNameLow OR SLastName > WSFilterNameHigh
+             MOVE 'N' TO WSRecordMatch
+       END-IF
+END-IF.
+
+ReadMatchingRecord.
+PERFORM ReadOneRecord
+PERFORM ReadOneRecord UNTIL WSEOF OR RecordMatches.
+
+WriteCsvLine.
+MOVE SPACES TO CsvLine
+STRING SIDNum        DELIMITED BY SIZE
+       ","           DELIMITED BY SIZE
+       SFirstName    DELIMITED BY SPACE
+       ","           DELIMITED BY SIZE
+       SLastName     DELIMITED BY SPACE
+       ","           DELIMITED BY SIZE
+       SCustAddress  DELIMITED BY SIZE
+       ","           DELIMITED BY SIZE
+       SPhone        DELIMITED BY SPACE
+       ","           DELIMITED BY SIZE
+       SEmail        DELIMITED BY SPACE
+       ","           DELIMITED BY SIZE
+       SCustStatus   DELIMITED BY SIZE
+       INTO CsvLine
+END-STRING
+WRITE CsvLine.
+
+WriteBalanceLine.
+OPEN EXTEND BalanceReport
+MOVE FUNCTION CURRENT-DATE TO BAL-Timestamp
+MOVE "CUSTRPT" TO BAL-Program
+MOVE "CUSTREPORT" TO BAL-Step
+MOVE WSRecordsScanned TO BAL-RecordsIn
+MOVE CustomerCount TO BAL-RecordsOut
+WRITE BalanceRecord
+CLOSE BalanceReport.
+
+PrintLetterBreak.
+MOVE CurrentLetter TO PrnLetter
+MOVE LetterCount TO PrnLetterCount
+WRITE PrintLine FROM LetterBreakLine AFTER ADVANCING 1 LINE
+ADD 1 TO LineCount
+MOVE ZERO TO LetterCount.

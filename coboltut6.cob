@@ -1,41 +1,106 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. colboltut.
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-01 ProdTable.
-       02 ProdData.
-           03 FILLER PIC X(8) VALUE "Red SML".
-           03 FILLER PIC X(8) VALUE "Blue SML".
-           03 FILLER PIC X(8) VALUE "GreenSML".
-       02 FILLER redefines ProdData.
-           03 Shirt Occurs 3 times.
-               04 ProdName PIC X(5).
-               04 ProdSizes PIC A Occurs 3 Times.
-01 ChangeMe.
-       02 TextNum PIC X(6).
-       02 FloatNum redefines TextNum PIC 9(4)V99.
-01 StrNum PIC X(7).
-01 SplitNum.
-       02 WNum PIC 9(4) Value zero.
-       02 FNum PIC 99 value zero.
-01 FlNum redefines SplitNum PIC 9999V99.
-01 DollarNum PIC $$,$$9.99.
-
-
-PROCEDURE DIVISION. 
-display Shirt(1).
-move '123456' to TextNum.
-display FloatNum.
-Display "Enter a Float : " with no advancing 
-accept StrNum
-unstring StrNum
-       delimited by "." OR all spaces 
-       into WNum, FNum
-move FlNum To DollarNum
-display DollarNum.
-
-STOP RUN.    
-
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. colboltut.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL ProductFile ASSIGN TO "product.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS PMProdName
+           FILE STATUS IS ProductFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProductFile.
+01 ProductMasterRecord.
+       02 PMProdName PIC X(5).
+       02 PMSizeEntry Occurs 3 times.
+           03 PMProdSize PIC A.
+           03 PMProdQty  PIC 9(4).
+
+WORKING-STORAGE SECTION.
+01 ShirtCount PIC 99 VALUE ZERO.
+01 ShirtTable.
+       02 Shirt Occurs 3 to 50 times Depending On ShirtCount
+           Ascending Key ProdName Indexed By ShirtIdx.
+           03 ProdName PIC X(5).
+           03 ProdSizeEntry Occurs 3 times.
+               04 ProdSize PIC A.
+               04 ProdQty  PIC 9(4).
+01 WS-SizeIdx PIC 9.
+01 ProductFileEOFFlag PIC X VALUE 'N'.
+       88 ProductFileEOF VALUE 'Y'.
+01 ProductFileStatus PIC XX.
+01 WSSearchName PIC X(5) VALUE SPACES.
+01 ChangeMe.
+       02 TextNum PIC X(6).
+       02 FloatNum redefines TextNum PIC 9(4)V99.
+01 StrNum PIC X(7).
+01 SplitNum.
+       02 WNum PIC 9(4) Value zero.
+       02 FNum PIC 99 value zero.
+01 FlNum redefines SplitNum PIC 9999V99.
+01 DollarNum PIC $$,$$9.99.
+
+
+PROCEDURE DIVISION.
+PERFORM LoadProductTable
+display Shirt(1).
+display "Enter shirt color to look up: " with no advancing
+accept WSSearchName
+SEARCH ALL Shirt
+       AT END DISPLAY "Product not found"
+       WHEN ProdName(ShirtIdx) = WSSearchName
+             DISPLAY "Found: " Shirt(ShirtIdx)
+END-SEARCH.
+move '123456' to TextNum.
+display FloatNum.
+Display "Enter a Float : " with no advancing
+accept StrNum
+unstring StrNum
+       delimited by "." OR all spaces
+       into WNum, FNum
+move FlNum To DollarNum
+display DollarNum.
+
+STOP RUN.
+
+LoadProductTable.
+OPEN INPUT ProductFile
+IF ProductFileStatus = "35"
+       DISPLAY "Product master file not found - using default product table"
+ELSE
+       PERFORM ReadOneProduct
+       PERFORM ReadOneProduct UNTIL ProductFileEOF OR ShirtCount = 50
+       CLOSE ProductFile
+END-IF
+IF ShirtCount = ZERO
+       ADD 1 TO ShirtCount
+       MOVE "Blue " TO ProdName(1)
+       MOVE 'S' TO ProdSize(1,1)   MOVE 10 TO ProdQty(1,1)
+       MOVE 'M' TO ProdSize(1,2)   MOVE 15 TO ProdQty(1,2)
+       MOVE 'L' TO ProdSize(1,3)   MOVE  8 TO ProdQty(1,3)
+       MOVE "Green" TO ProdName(2)
+       MOVE 'S' TO ProdSize(2,1)   MOVE  5 TO ProdQty(2,1)
+       MOVE 'M' TO ProdSize(2,2)   MOVE 12 TO ProdQty(2,2)
+       MOVE 'L' TO ProdSize(2,3)   MOVE  9 TO ProdQty(2,3)
+       MOVE "Red  " TO ProdName(3)
+       MOVE 'S' TO ProdSize(3,1)   MOVE 20 TO ProdQty(3,1)
+       MOVE 'M' TO ProdSize(3,2)   MOVE 18 TO ProdQty(3,2)
+       MOVE 'L' TO ProdSize(3,3)   MOVE  6 TO ProdQty(3,3)
+       MOVE 3 TO ShirtCount
+END-IF.
+
+ReadOneProduct.
+READ ProductFile
+       AT END SET ProductFileEOF TO TRUE
+       NOT AT END
+             ADD 1 TO ShirtCount
+             MOVE PMProdName TO ProdName(ShirtCount)
+             PERFORM VARYING WS-SizeIdx FROM 1 BY 1 UNTIL WS-SizeIdx > 3
+                   MOVE PMSizeEntry(WS-SizeIdx)
+                       TO ProdSizeEntry(ShirtCount, WS-SizeIdx)
+             END-PERFORM
+END-READ.

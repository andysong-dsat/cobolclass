@@ -0,0 +1,13 @@
+      *> Shared daily balancing report line. COPY this into a
+      *> BalanceReport FD so every batch step appends a comparable
+      *> records-in/records-out control total, letting the whole
+      *> night's processing be reconciled from one file.
+       02 BAL-Timestamp  PIC X(21).
+       02 FILLER         PIC X VALUE SPACE.
+       02 BAL-Program    PIC X(10).
+       02 FILLER         PIC X VALUE SPACE.
+       02 BAL-Step       PIC X(15).
+       02 FILLER         PIC X VALUE SPACE.
+       02 BAL-RecordsIn  PIC ZZZZZ9.
+       02 FILLER         PIC X VALUE SPACE.
+       02 BAL-RecordsOut PIC ZZZZZ9.

@@ -10,8 +10,24 @@ FILE-CONTROL.
       *>     ORGANIZATION IS LINE SEQUENTIAL.
        SELECT CustomerFile ASSIGN TO "customer.txt"
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM   
-           RECORD KEY IS IDNum.
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+           LOCK MODE IS MANUAL
+           FILE STATUS IS CustomerFileStatus.
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL TranFile ASSIGN TO "custtran.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TranFileStatus.
+       SELECT BackupFile ASSIGN TO "custbkup.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ExceptionLog ASSIGN TO "excplog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BalanceReport ASSIGN TO "balrpt.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL OperatorFile ASSIGN TO "operator.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
 *>FD CustomerReport.
@@ -19,18 +35,142 @@ FILE SECTION.
 
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum    PIC 99.
-       02 FirstName PIC X(15).
-       02 LastName PIC X(15).
+    COPY "CUSTREC.cpy"
+        REPLACING ==CR-IDNum==        BY ==IDNum==
+                  ==CR-FirstName==    BY ==FirstName==
+                  ==CR-LastName==     BY ==LastName==
+                  ==CR-CustAddress==  BY ==CustAddress==
+                  ==CR-Phone==        BY ==Phone==
+                  ==CR-Email==        BY ==Email==
+                  ==CR-CustStatus==   BY ==CustStatus==
+                  ==CR-ActiveCust==   BY ==ActiveCust==
+                  ==CR-InactiveCust== BY ==InactiveCust==
+                  ==CR-SuspendedCust==BY ==SuspendedCust==
+                  ==CR-DeletedCust==  BY ==DeletedCust==.
+
+FD AuditFile.
+01 AuditRecord.
+       02 AR-Timestamp PIC X(21).
+       02 FILLER PIC X VALUE SPACE.
+       02 AR-Action PIC X(6).
+       02 FILLER PIC X VALUE SPACE.
+       02 AR-IDNum PIC 9(6).
+       02 FILLER PIC X VALUE SPACE.
+       02 AR-Before PIC X(109).
+       02 FILLER PIC X VALUE SPACE.
+       02 AR-After PIC X(109).
+
+FD TranFile.
+01 TranRecord.
+       02 TranCode PIC X.
+           88 TranAdd    VALUE 'A'.
+           88 TranChange VALUE 'C'.
+           88 TranDelete VALUE 'D'.
+       02 TranIDNum PIC 9(6).
+       02 TranFirstName PIC X(15).
+       02 TranLastName PIC X(15).
+       02 TranAddress PIC X(30).
+       02 TranPhone PIC X(12).
+       02 TranEmail PIC X(30).
+
+FD ExceptionLog.
+01 ExceptionLogRecord.
+       02 EL-Timestamp PIC X(21).
+       02 FILLER PIC X VALUE SPACE.
+       02 EL-Program PIC X(9).
+       02 FILLER PIC X VALUE SPACE.
+       02 EL-Message PIC X(60).
+
+FD BackupFile.
+01 BackupRecord PIC X(109).
+
+FD BalanceReport.
+01 BalanceRecord.
+    COPY "BALREC.cpy".
+
+FD OperatorFile.
+01 OperatorLine.
+       02 OF-OpID       PIC X(8).
+       02 OF-OpPassword PIC X(8).
 
 WORKING-STORAGE SECTION.
+01 WS-ExceptionMessage PIC X(60).
+01 CustomerFileStatus PIC XX.
+01 TranFileStatus PIC XX.
+01 CustomerRecordCount PIC 9(6) VALUE ZERO.
+01 CustomerRecordCountStart PIC 9(6) VALUE ZERO.
+01 TranRecordsRead PIC 9(5) VALUE ZERO.
+01 BackupEOFFlag PIC X VALUE 'N'.
+       88 BackupEOF VALUE 'Y'.
 01 Choice PIC 9.
 01 StayOpen PIC X VALUE 'Y'.
 01 CustExists PIC X.
+01 FindChoice PIC 9.
+01 SearchLastName PIC X(15).
+01 MoreMatches PIC X VALUE 'Y'.
+01 WS-BeforeImage PIC X(109).
+01 Confirm PIC X.
+01 TranEOF PIC X VALUE 'N'.
+01 TranAdds PIC 9(5) VALUE ZERO.
+01 TranChanges PIC 9(5) VALUE ZERO.
+01 TranDeletes PIC 9(5) VALUE ZERO.
+01 TranRejects PIC 9(5) VALUE ZERO.
+01 ListEOF PIC X VALUE 'N'.
+01 ListLineCount PIC 99 VALUE ZERO.
+01 ListPageSize PIC 99 VALUE 10.
+01 ListPauseKey PIC X.
+01 MaxIDNum PIC 9(6) VALUE ZERO.
+01 ScanEOF PIC X.
+01 WS-NewCustomer PIC X(109).
+01 WS-CheckFirstName PIC X(15).
+01 WS-CheckLastName PIC X(15).
+01 WS-SearchKey PIC X(15).
+01 DupFound PIC X VALUE 'N'.
+01 DupConfirm PIC X.
+01 DupScanMore PIC X VALUE 'N'.
+01 PerformWrite PIC X VALUE 'Y'.
+01 OperatorTable.
+       02 OP-Entry OCCURS 20 TIMES.
+           03 OP-ID       PIC X(8).
+           03 OP-Password PIC X(8).
+01 OP-Count PIC 99 VALUE ZERO.
+01 OP-Index PIC 99.
+01 OperatorFileEOFFlag PIC X VALUE 'N'.
+       88 OperatorFileEOF VALUE 'Y'.
+01 ListIncludeDeletedFlag PIC X VALUE 'N'.
+       88 ListIncludeDeleted VALUE 'Y'.
+01 SignOnID PIC X(8).
+01 SignOnPassword PIC X(8).
+01 SignOnAttempts PIC 9 VALUE ZERO.
+01 SignedOnFlag PIC X VALUE 'N'.
+       88 SignedOn VALUE 'Y'.
 
-PROCEDURE DIVISION. 
+PROCEDURE DIVISION.
 StartPara.
+       PERFORM LoadOperatorTable
+       PERFORM SignOn
+       IF NOT SignedOn
+           STOP RUN
+       END-IF
+       PERFORM BackupCustomerFile
        OPEN I-O CustomerFile
+       IF CustomerFileStatus = "35"
+           DISPLAY "Customer master file not found - creating a new one"
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+           OPEN I-O CustomerFile
+       END-IF
+       IF CustomerFileStatus NOT = "00"
+           DISPLAY "Customer master file could not be opened - status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF
+       OPEN EXTEND AuditFile
+       OPEN EXTEND ExceptionLog
+       PERFORM CountCustomerRecords
+       MOVE CustomerRecordCount TO CustomerRecordCountStart
+       DISPLAY "Customer master file contains " CustomerRecordCount
+           " record(s)"
        PERFORM UNTIL StayOpen='N'
            DISPLAY " "
            DISPLAY "CUSTOMER RECORDS"
@@ -38,75 +178,648 @@ StartPara.
            DISPLAY "2: Delete Customer"
            DISPLAY "3: Update Customer"
            DISPLAY "4: Get Customer"
+           DISPLAY "5: Restore Deleted Customer"
+           DISPLAY "6: Batch Transaction Processing"
+           DISPLAY "7: List All Customers"
            DISPLAY "0: Quit"
-           DISPLAY ": " WITH NO ADVANCING 
+           DISPLAY ": " WITH NO ADVANCING
            ACCEPT Choice
            EVALUATE Choice
-               WHEN 1 PERFORM AddCust 
+               WHEN 1 PERFORM AddCust
                WHEN 2 PERFORM DeleteCust
-               WHEN 3 PERFORM UpdateCust 
+               WHEN 3 PERFORM UpdateCust
                WHEN 4 PERFORM GetCust
-               WHEN OTHER MOVE 'N' TO StayOpen 
-           END-EVALUATE 
+               WHEN 5 PERFORM RestoreCust
+               WHEN 6 PERFORM BatchCust
+               WHEN 7 PERFORM ListCust
+               WHEN OTHER MOVE 'N' TO StayOpen
+           END-EVALUATE
        END-PERFORM
-       CLOSE CustomerFile 
-       STOP RUN.    
+       PERFORM CountCustomerRecords
+       PERFORM WriteBalanceLine
+       CLOSE CustomerFile
+       CLOSE AuditFile
+       CLOSE ExceptionLog
+       STOP RUN.
+
+LoadOperatorTable.
+       MOVE 'N' TO OperatorFileEOFFlag
+       OPEN INPUT OperatorFile
+       PERFORM UNTIL OperatorFileEOF
+           READ OperatorFile
+               AT END SET OperatorFileEOF TO TRUE
+               NOT AT END
+                   IF OP-Count < 20
+                       ADD 1 TO OP-Count
+                       MOVE OF-OpID TO OP-ID(OP-Count)
+                       MOVE OF-OpPassword TO OP-Password(OP-Count)
+                   ELSE
+                       DISPLAY "Operator table full - ignoring " OF-OpID
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE OperatorFile
+       IF OP-Count = ZERO
+           ADD 1 TO OP-Count
+           MOVE "ADMIN" TO OP-ID(OP-Count)
+           MOVE "ADMIN" TO OP-Password(OP-Count)
+       END-IF.
+
+SignOn.
+       MOVE ZERO TO SignOnAttempts
+       MOVE 'N' TO SignedOnFlag
+       PERFORM UNTIL SignedOn OR SignOnAttempts = 3
+           ADD 1 TO SignOnAttempts
+           DISPLAY " "
+           DISPLAY "Operator ID : " WITH NO ADVANCING
+           ACCEPT SignOnID
+           DISPLAY "Password : " WITH NO ADVANCING
+           ACCEPT SignOnPassword
+           PERFORM VARYING OP-Index FROM 1 BY 1 UNTIL OP-Index > OP-Count
+               IF SignOnID = OP-ID(OP-Index)
+                   AND SignOnPassword = OP-Password(OP-Index)
+                   SET SignedOn TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT SignedOn
+               MOVE "Sign-On Rejected - Invalid Operator ID or Password"
+                   TO WS-ExceptionMessage
+               PERFORM LogSignOnFailure
+           END-IF
+       END-PERFORM.
+
+LogSignOnFailure.
+       OPEN EXTEND ExceptionLog
+       MOVE FUNCTION CURRENT-DATE TO EL-Timestamp
+       MOVE "CUSTMAINT" TO EL-Program
+       MOVE WS-ExceptionMessage TO EL-Message
+       WRITE ExceptionLogRecord
+       DISPLAY WS-ExceptionMessage
+       CLOSE ExceptionLog.
 
 AddCust.
        DISPLAY " "
-       DISPLAY "Enter ID : " WITH NO ADVANCING
-       ACCEPT IDNum.
+       PERFORM AssignNextID
+       DISPLAY "Assigned Customer ID : " IDNum
        DISPLAY "Enter First Name : " WITH NO ADVANCING
-       ACCEPT FirstName. 
+       ACCEPT FirstName.
        DISPLAY "Enter Last Name : " WITH NO ADVANCING
        ACCEPT LastName.
+       DISPLAY "Enter Address : " WITH NO ADVANCING
+       ACCEPT CustAddress.
+       DISPLAY "Enter Phone : " WITH NO ADVANCING
+       ACCEPT Phone.
+       DISPLAY "Enter Email : " WITH NO ADVANCING
+       ACCEPT Email.
+       MOVE 'A' TO CustStatus
+       MOVE CustomerData TO WS-NewCustomer
+       MOVE 'Y' TO PerformWrite
+       PERFORM CheckDuplicateName
+       IF DupFound = 'Y'
+           DISPLAY "Warning - a customer named " FirstName " " LastName
+               " already exists as ID " IDNum
+           DISPLAY "Add anyway (Y/N)? " WITH NO ADVANCING
+           ACCEPT DupConfirm
+           IF DupConfirm NOT = 'Y' AND DupConfirm NOT = 'y'
+               MOVE 'N' TO PerformWrite
+           END-IF
+       END-IF
+       MOVE WS-NewCustomer TO CustomerData
        DISPLAY " "
-       WRITE CustomerData 
-           INVALID KEY DISPLAY "ID Taken"
-       END-WRITE.
+       IF PerformWrite = 'Y'
+           WRITE CustomerData
+               INVALID KEY
+                   MOVE "ID Taken" TO WS-ExceptionMessage
+                   PERFORM LogException
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-BeforeImage
+                   PERFORM WriteAudit
+           END-WRITE
+       ELSE
+           DISPLAY "Add Cancelled"
+       END-IF.
        exit.
 
+CheckDuplicateName.
+       MOVE 'N' TO DupFound
+       MOVE FirstName TO WS-CheckFirstName
+       MOVE LastName TO WS-CheckLastName
+       MOVE LastName TO WS-SearchKey
+       START CustomerFile KEY IS EQUAL TO LastName
+           INVALID KEY MOVE 'N' TO DupScanMore
+           NOT INVALID KEY MOVE 'Y' TO DupScanMore
+       END-START
+       PERFORM UNTIL DupScanMore = 'N'
+           READ CustomerFile NEXT RECORD WITH NO LOCK
+               AT END MOVE 'N' TO DupScanMore
+           END-READ
+           IF DupScanMore = 'Y'
+               IF LastName NOT = WS-SearchKey
+                   MOVE 'N' TO DupScanMore
+               ELSE
+                   IF FirstName = WS-CheckFirstName
+                       AND LastName = WS-CheckLastName
+                       MOVE 'Y' TO DupFound
+                       MOVE 'N' TO DupScanMore
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM
+       MOVE WS-NewCustomer TO CustomerData.
+
+AssignNextID.
+       MOVE ZERO TO MaxIDNum
+       MOVE 'N' TO ScanEOF
+       MOVE LOW-VALUES TO IDNum
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO IDNum
+           INVALID KEY MOVE 'Y' TO ScanEOF
+       END-START
+       PERFORM UNTIL ScanEOF = 'Y'
+           READ CustomerFile NEXT RECORD WITH NO LOCK
+               AT END MOVE 'Y' TO ScanEOF
+           END-READ
+           IF ScanEOF = 'N' AND IDNum > MaxIDNum
+               MOVE IDNum TO MaxIDNum
+           END-IF
+       END-PERFORM
+       COMPUTE IDNum = MaxIDNum + 1.
+
 DeleteCust.
-       DISPLAY " " 
+       MOVE 'Y' TO CustExists.
+       DISPLAY " "
        DISPLAY "Enter Customer ID to Delete: " WITH NO ADVANCING
        ACCEPT IDNum.
-       DELETE CustomerFile 
-           INVALID KEY DISPLAY "Key Doesn't Exist"
-       END-DELETE.
+       READ CustomerFile WITH LOCK
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ
+       IF CustomerFileStatus = "9D"
+           MOVE "Customer Record In Use By Another Session" TO WS-ExceptionMessage
+           PERFORM LogException
+       ELSE
+           IF CustExists = 'N'
+               MOVE "Key Doesn't Exist" TO WS-ExceptionMessage
+               PERFORM LogException
+           ELSE
+               IF DeletedCust
+                   MOVE "Customer Already Deleted" TO WS-ExceptionMessage
+                   PERFORM LogException
+                   UNLOCK CustomerFile
+               ELSE
+                   DISPLAY "Delete " FirstName " " LastName " (Y/N)? " WITH NO ADVANCING
+                   ACCEPT Confirm
+                   IF Confirm = 'Y' OR Confirm = 'y'
+                       MOVE CustomerData TO WS-BeforeImage
+                       SET DeletedCust TO TRUE
+                       REWRITE CustomerData
+                           INVALID KEY
+                               MOVE "Customer Not Deleted" TO WS-ExceptionMessage
+                               PERFORM LogException
+                           NOT INVALID KEY
+                               MOVE "DELETE" TO AR-Action
+                               MOVE WS-BeforeImage TO AR-Before
+                               MOVE CustomerData TO AR-After
+                               PERFORM WriteAuditEntry
+                       END-REWRITE
+                       UNLOCK CustomerFile
+                   ELSE
+                       DISPLAY "Delete Cancelled"
+                       UNLOCK CustomerFile
+                   END-IF
+               END-IF
+           END-IF
+       END-IF.
+
+RestoreCust.
+       MOVE 'Y' TO CustExists.
+       DISPLAY " "
+       DISPLAY "Enter Customer ID to Restore: " WITH NO ADVANCING
+       ACCEPT IDNum.
+       READ CustomerFile WITH LOCK
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ
+       IF CustomerFileStatus = "9D"
+           MOVE "Customer Record In Use By Another Session" TO WS-ExceptionMessage
+           PERFORM LogException
+       ELSE
+           IF CustExists = 'N'
+               MOVE "Key Doesn't Exist" TO WS-ExceptionMessage
+               PERFORM LogException
+           ELSE
+               IF NOT DeletedCust
+                   MOVE "Customer Is Not Deleted" TO WS-ExceptionMessage
+                   PERFORM LogException
+                   UNLOCK CustomerFile
+               ELSE
+                   MOVE CustomerData TO WS-BeforeImage
+                   SET ActiveCust TO TRUE
+                   REWRITE CustomerData
+                       INVALID KEY
+                           MOVE "Customer Not Restored" TO WS-ExceptionMessage
+                           PERFORM LogException
+                       NOT INVALID KEY
+                           MOVE "RESTOR" TO AR-Action
+                           MOVE WS-BeforeImage TO AR-Before
+                           MOVE CustomerData TO AR-After
+                           PERFORM WriteAuditEntry
+                   END-REWRITE
+                   UNLOCK CustomerFile
+               END-IF
+           END-IF
+       END-IF.
 
 UpdateCust.
        MOVE 'Y' TO CustExists.
-       DISPLAY " "                        
+       DISPLAY " "
        DISPLAY "Enter Customer ID to Update: " WITH NO ADVANCING
        ACCEPT IDNum
-       READ CustomerFile 
+       READ CustomerFile WITH LOCK
            INVALID KEY MOVE 'N' TO CustExists
        END-READ
-       IF CustExists='N'
-           DISPLAY "Customer Doesn't Exist" 
+       IF CustomerFileStatus = "9D"
+           MOVE "Customer Record In Use By Another Session" TO WS-ExceptionMessage
+           PERFORM LogException
        ELSE
-           DISPLAY "Enter the New First Name : " WITH NO ADVANCING
-           ACCEPT FirstName
-           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
-           ACCEPT LastName
-           DISPLAY " "
-           REWRITE CustomerData 
-           INVALID KEY DISPLAY "Customer Not Updated"
-           END-REWRITE
+           IF CustExists='N'
+               MOVE "Customer Doesn't Exist" TO WS-ExceptionMessage
+               PERFORM LogException
+           ELSE
+           IF DeletedCust
+               MOVE "Customer Is Deleted - Restore Before Updating" TO WS-ExceptionMessage
+               PERFORM LogException
+               UNLOCK CustomerFile
+           ELSE
+               MOVE CustomerData TO WS-BeforeImage
+               DISPLAY "Enter the New First Name : " WITH NO ADVANCING
+               ACCEPT FirstName
+               DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
+               ACCEPT LastName
+               DISPLAY "Enter the New Address : " WITH NO ADVANCING
+               ACCEPT CustAddress
+               DISPLAY "Enter the New Phone : " WITH NO ADVANCING
+               ACCEPT Phone
+               DISPLAY "Enter the New Email : " WITH NO ADVANCING
+               ACCEPT Email
+               DISPLAY "Enter the New Status (A=Active I=Inactive S=Suspended) : "
+                   WITH NO ADVANCING
+               ACCEPT CustStatus
+               IF NOT ActiveCust AND NOT InactiveCust AND NOT SuspendedCust
+                   SET ActiveCust TO TRUE
+               END-IF
+               DISPLAY " "
+               REWRITE CustomerData
+                   INVALID KEY
+                       MOVE "Customer Not Updated" TO WS-ExceptionMessage
+                       PERFORM LogException
+                   NOT INVALID KEY PERFORM WriteAudit
+               END-REWRITE
+               UNLOCK CustomerFile
+           END-IF
+           END-IF
        END-IF.
 
+WriteAudit.
+       MOVE "UPDATE" TO AR-Action.
+       IF WS-BeforeImage = SPACES
+           MOVE "ADD" TO AR-Action
+       END-IF
+       MOVE WS-BeforeImage TO AR-Before
+       MOVE CustomerData TO AR-After
+       PERFORM WriteAuditEntry.
+
+WriteAuditEntry.
+       MOVE FUNCTION CURRENT-DATE TO AR-Timestamp
+       MOVE IDNum TO AR-IDNum
+       WRITE AuditRecord.
+
+LogException.
+       MOVE FUNCTION CURRENT-DATE TO EL-Timestamp
+       MOVE "CUSTMAINT" TO EL-Program
+       MOVE WS-ExceptionMessage TO EL-Message
+       WRITE ExceptionLogRecord
+       DISPLAY WS-ExceptionMessage.
+
+WriteBalanceLine.
+       OPEN EXTEND BalanceReport
+       MOVE FUNCTION CURRENT-DATE TO BAL-Timestamp
+       MOVE "CUSTMAINT" TO BAL-Program
+       MOVE "SESSION" TO BAL-Step
+       MOVE CustomerRecordCountStart TO BAL-RecordsIn
+       MOVE CustomerRecordCount TO BAL-RecordsOut
+       WRITE BalanceRecord
+       CLOSE BalanceReport.
+
+BackupCustomerFile.
+       OPEN INPUT CustomerFile
+       IF CustomerFileStatus = "35"
+           DISPLAY "No existing customer master file - backup skipped"
+       ELSE
+           OPEN OUTPUT BackupFile
+           MOVE 'N' TO BackupEOFFlag
+           PERFORM UNTIL BackupEOF
+               READ CustomerFile NEXT RECORD WITH NO LOCK
+                   AT END SET BackupEOF TO TRUE
+                   NOT AT END
+                       MOVE CustomerData TO BackupRecord
+                       WRITE BackupRecord
+               END-READ
+           END-PERFORM
+           CLOSE BackupFile
+           DISPLAY "Customer master file backed up to custbkup.txt"
+       END-IF
+       CLOSE CustomerFile.
+
+CountCustomerRecords.
+       MOVE ZERO TO CustomerRecordCount
+       MOVE 'N' TO ScanEOF
+       MOVE LOW-VALUES TO IDNum
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO IDNum
+           INVALID KEY MOVE 'Y' TO ScanEOF
+       END-START
+       PERFORM UNTIL ScanEOF = 'Y'
+           READ CustomerFile NEXT RECORD WITH NO LOCK
+               AT END MOVE 'Y' TO ScanEOF
+           END-READ
+           IF ScanEOF = 'N'
+               ADD 1 TO CustomerRecordCount
+           END-IF
+       END-PERFORM.
+
 GetCust.
+       DISPLAY " "
+       DISPLAY "1: Find by Customer ID"
+       DISPLAY "2: Find by Last Name"
+       DISPLAY ": " WITH NO ADVANCING
+       ACCEPT FindChoice
+       DISPLAY "Include deleted customers (Y/N)? " WITH NO ADVANCING
+       ACCEPT ListIncludeDeletedFlag
+       EVALUATE FindChoice
+           WHEN 1 PERFORM GetCustByID
+           WHEN 2 PERFORM GetCustByName
+           WHEN OTHER DISPLAY "Invalid Choice"
+       END-EVALUATE.
+
+GetCustByID.
        MOVE 'Y' TO CustExists.
-       DISPLAY " "                        
+       DISPLAY " "
        DISPLAY "Enter Customer ID to Find: " WITH NO ADVANCING
        ACCEPT IDNum
-       READ CustomerFile 
+       READ CustomerFile WITH NO LOCK
            INVALID KEY MOVE 'N' TO CustExists
        END-READ
        IF CustExists='N'
-           DISPLAY "Customer Doesn't Exist"
-       ELSE 
-           DISPLAY "ID : " IDNum
-           DISPLAY "First Name : " FirstName
-           DISPLAY "Last Name : " LastName
+           MOVE "Customer Doesn't Exist" TO WS-ExceptionMessage
+           PERFORM LogException
+       ELSE
+           IF DeletedCust AND NOT ListIncludeDeleted
+               MOVE "Customer Doesn't Exist" TO WS-ExceptionMessage
+               PERFORM LogException
+           ELSE
+               PERFORM DisplayCust
+           END-IF
+       END-IF.
+
+GetCustByName.
+       MOVE 'Y' TO CustExists.
+       MOVE 'Y' TO MoreMatches.
+       DISPLAY " "
+       DISPLAY "Enter Last Name to Find: " WITH NO ADVANCING
+       ACCEPT SearchLastName
+       MOVE SearchLastName TO LastName
+       START CustomerFile KEY IS EQUAL TO LastName
+           INVALID KEY MOVE 'N' TO CustExists
+       END-START
+       IF CustExists = 'N'
+           MOVE "Customer Doesn't Exist" TO WS-ExceptionMessage
+           PERFORM LogException
+       ELSE
+           PERFORM UNTIL MoreMatches = 'N'
+               READ CustomerFile NEXT RECORD WITH NO LOCK
+                   AT END MOVE 'N' TO MoreMatches
+               END-READ
+               IF MoreMatches = 'Y'
+                   IF LastName = SearchLastName
+                       IF NOT DeletedCust OR ListIncludeDeleted
+                           PERFORM DisplayCust
+                       END-IF
+                   ELSE
+                       MOVE 'N' TO MoreMatches
+                   END-IF
+               END-IF
+           END-PERFORM
+       END-IF.
+
+BatchCust.
+       MOVE 'N' TO TranEOF
+       MOVE ZERO TO TranAdds TranChanges TranDeletes TranRejects
+       MOVE ZERO TO TranRecordsRead
+       DISPLAY " "
+       DISPLAY "Batch Transaction Processing from custtran.txt"
+       OPEN INPUT TranFile
+       IF TranFileStatus = "35"
+           MOVE "Transaction file custtran.txt not found - batch skipped"
+               TO WS-ExceptionMessage
+           PERFORM LogException
+       ELSE
+           PERFORM UNTIL TranEOF = 'Y'
+               READ TranFile
+                   AT END MOVE 'Y' TO TranEOF
+                   NOT AT END
+                       ADD 1 TO TranRecordsRead
+                       PERFORM ApplyTran
+               END-READ
+           END-PERFORM
+           CLOSE TranFile
+           DISPLAY "Batch Complete - Adds: " TranAdds
+               " Changes: " TranChanges
+               " Deletes: " TranDeletes
+               " Rejects: " TranRejects
+           PERFORM WriteBatchBalanceLine
+       END-IF.
+
+WriteBatchBalanceLine.
+       OPEN EXTEND BalanceReport
+       MOVE FUNCTION CURRENT-DATE TO BAL-Timestamp
+       MOVE "CUSTMAINT" TO BAL-Program
+       MOVE "BATCHTRAN" TO BAL-Step
+       MOVE TranRecordsRead TO BAL-RecordsIn
+       COMPUTE BAL-RecordsOut = TranAdds + TranChanges + TranDeletes
+       WRITE BalanceRecord
+       CLOSE BalanceReport.
+
+ApplyTran.
+       MOVE TranIDNum TO IDNum
+       EVALUATE TRUE
+           WHEN TranAdd PERFORM ApplyTranAdd
+           WHEN TranChange PERFORM ApplyTranChange
+           WHEN TranDelete PERFORM ApplyTranDelete
+           WHEN OTHER
+               ADD 1 TO TranRejects
+               STRING "Rejected - Invalid Transaction Code: " DELIMITED BY SIZE
+                      TranCode DELIMITED BY SIZE
+                      INTO WS-ExceptionMessage
+               END-STRING
+               PERFORM LogException
+       END-EVALUATE.
+
+ApplyTranAdd.
+       MOVE TranFirstName TO FirstName
+       MOVE TranLastName TO LastName
+       MOVE TranAddress TO CustAddress
+       MOVE TranPhone TO Phone
+       MOVE TranEmail TO Email
+       MOVE 'A' TO CustStatus
+       WRITE CustomerData
+           INVALID KEY
+               ADD 1 TO TranRejects
+               STRING "Rejected Add - ID Taken: " DELIMITED BY SIZE
+                      TranIDNum DELIMITED BY SIZE
+                      INTO WS-ExceptionMessage
+               END-STRING
+               PERFORM LogException
+           NOT INVALID KEY
+               ADD 1 TO TranAdds
+               MOVE SPACES TO WS-BeforeImage
+               PERFORM WriteAudit
+       END-WRITE.
+
+ApplyTranChange.
+       READ CustomerFile WITH LOCK
+           INVALID KEY MOVE 'N' TO CustExists
+           NOT INVALID KEY MOVE 'Y' TO CustExists
+       END-READ
+       IF CustomerFileStatus = "9D"
+           ADD 1 TO TranRejects
+           STRING "Rejected Change - Record In Use By Another Session: "
+                  DELIMITED BY SIZE
+                  TranIDNum DELIMITED BY SIZE
+                  INTO WS-ExceptionMessage
+           END-STRING
+           PERFORM LogException
+       ELSE
+           IF CustExists = 'N'
+               ADD 1 TO TranRejects
+               STRING "Rejected Change - ID Not Found: " DELIMITED BY SIZE
+                      TranIDNum DELIMITED BY SIZE
+                      INTO WS-ExceptionMessage
+               END-STRING
+               PERFORM LogException
+           ELSE
+           IF DeletedCust
+               ADD 1 TO TranRejects
+               STRING "Rejected Change - Customer Is Deleted: " DELIMITED BY SIZE
+                      TranIDNum DELIMITED BY SIZE
+                      INTO WS-ExceptionMessage
+               END-STRING
+               PERFORM LogException
+               UNLOCK CustomerFile
+           ELSE
+               MOVE CustomerData TO WS-BeforeImage
+               MOVE TranFirstName TO FirstName
+               MOVE TranLastName TO LastName
+               MOVE TranAddress TO CustAddress
+               MOVE TranPhone TO Phone
+               MOVE TranEmail TO Email
+               REWRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO TranRejects
+                       STRING "Rejected Change - ID Not Found: " DELIMITED BY SIZE
+                              TranIDNum DELIMITED BY SIZE
+                              INTO WS-ExceptionMessage
+                       END-STRING
+                       PERFORM LogException
+                   NOT INVALID KEY
+                       ADD 1 TO TranChanges
+                       PERFORM WriteAudit
+               END-REWRITE
+               UNLOCK CustomerFile
+           END-IF
+           END-IF
        END-IF.
+
+ApplyTranDelete.
+       READ CustomerFile WITH LOCK
+           INVALID KEY MOVE 'N' TO CustExists
+           NOT INVALID KEY MOVE 'Y' TO CustExists
+       END-READ
+       IF CustomerFileStatus = "9D"
+           ADD 1 TO TranRejects
+           STRING "Rejected Delete - Record In Use By Another Session: "
+                  DELIMITED BY SIZE
+                  TranIDNum DELIMITED BY SIZE
+                  INTO WS-ExceptionMessage
+           END-STRING
+           PERFORM LogException
+       ELSE
+           IF CustExists = 'N' OR DeletedCust
+               ADD 1 TO TranRejects
+               STRING "Rejected Delete - ID Not Found or Already Deleted: "
+                      DELIMITED BY SIZE
+                      TranIDNum DELIMITED BY SIZE
+                      INTO WS-ExceptionMessage
+               END-STRING
+               PERFORM LogException
+               UNLOCK CustomerFile
+           ELSE
+               MOVE CustomerData TO WS-BeforeImage
+               SET DeletedCust TO TRUE
+               REWRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO TranRejects
+                       STRING "Rejected Delete - ID Not Found: " DELIMITED BY SIZE
+                              TranIDNum DELIMITED BY SIZE
+                              INTO WS-ExceptionMessage
+                       END-STRING
+                       PERFORM LogException
+                   NOT INVALID KEY
+                       ADD 1 TO TranDeletes
+                       MOVE "DELETE" TO AR-Action
+                       MOVE WS-BeforeImage TO AR-Before
+                       MOVE CustomerData TO AR-After
+                       PERFORM WriteAuditEntry
+               END-REWRITE
+               UNLOCK CustomerFile
+           END-IF
+       END-IF.
+
+ListCust.
+       MOVE 'N' TO ListEOF
+       MOVE ZERO TO ListLineCount
+       MOVE LOW-VALUES TO IDNum
+       DISPLAY " "
+       DISPLAY "Include deleted customers (Y/N)? " WITH NO ADVANCING
+       ACCEPT ListIncludeDeletedFlag
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO IDNum
+           INVALID KEY MOVE 'Y' TO ListEOF
+       END-START
+       PERFORM UNTIL ListEOF = 'Y'
+           READ CustomerFile NEXT RECORD WITH NO LOCK
+               AT END MOVE 'Y' TO ListEOF
+           END-READ
+           IF ListEOF = 'N' AND (NOT DeletedCust OR ListIncludeDeleted)
+               PERFORM DisplayCustBrief
+               ADD 1 TO ListLineCount
+               IF ListLineCount >= ListPageSize
+                   DISPLAY "-- more (press Enter) -- " WITH NO ADVANCING
+                   ACCEPT ListPauseKey
+                   MOVE ZERO TO ListLineCount
+               END-IF
+           END-IF
+       END-PERFORM.
+
+DisplayCustBrief.
+       DISPLAY IDNum " " FirstName " " LastName " " CustStatus.
+
+DisplayCust.
+       DISPLAY "ID : " IDNum
+       DISPLAY "First Name : " FirstName
+       DISPLAY "Last Name : " LastName
+       DISPLAY "Address : " CustAddress
+       DISPLAY "Phone : " Phone
+       DISPLAY "Email : " Email
+       EVALUATE TRUE
+           WHEN ActiveCust    DISPLAY "Status : ACTIVE"
+           WHEN InactiveCust  DISPLAY "Status : INACTIVE"
+           WHEN SuspendedCust DISPLAY "Status : SUSPENDED"
+           WHEN DeletedCust   DISPLAY "Status : DELETED"
+       END-EVALUATE
+       DISPLAY " ".

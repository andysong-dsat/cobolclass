@@ -16,19 +16,19 @@ DATA DIVISION.
 File section.
 FD File1.
 01 StudentDat.
-       02 IDNum PIC 9.
+       02 IDNum PIC 9(05).
        02 StudName PIC X(10).
 FD File2.
 01 StudentDat2.
-       02 IDNum2 PIC 9.
+       02 IDNum2 PIC 9(05).
        02 StudName2 PIC X(10).
 SD WorkFile.
 01 WStudentDat.
-       02 WIDNum PIC 9.
+       02 WIDNum PIC 9(05).
        02 WStudName PIC X(10).
 FD NewFile.
 01 NStudentDat.
-       02 NIDNum PIC 9.
+       02 NIDNum PIC 9(05).
        02 NStudName PIC X(10). 
 
 working-storage section.

@@ -5,24 +5,104 @@ AUTHOR. ANDY SONG.
 DATE-WRITTEN. Aprial 18th 2022.
 ENVIRONMENT DIVISION.
 configuration section.
-special-names.
-       class passingScore is "A" thru "C", "D".
+input-output section.
+file-control.
+       select IntakeFile assign to "intake.dat"
+           organization is line sequential.
+       select OPTIONAL GradeScale assign to "gradescl.txt"
+           organization is line sequential.
+       select OPTIONAL PopulationFile assign to "populroster.dat"
+           organization is line sequential
+           file status is PopulationFileStatus.
+       select EligibilityResults assign to "eligresults.dat"
+           organization is line sequential.
 
 DATA DIVISION.
 FILE SECTION.
+FD IntakeFile.
+01 IntakeRecord.
+       02 IntSSNum.
+           03 IntSSArea    PIC 999.
+           03 IntSSGroup   PIC 99.
+           03 IntSSSerial  PIC 9999.
+       02 IntCustName      PIC X(20).
+       02 IntAge           PIC 99.
+       02 IntCanVoteFlag   PIC 9.
+       02 IntGrade         PIC 99.
+       02 IntIdent         PIC 9(3).
+       02 IntDateOfBirth.
+           03 IntMOB PIC 99.
+           03 IntDOB PIC 99.
+           03 IntYOB PIC 9(4).
+FD GradeScale.
+01 GradeScaleLine PIC X(1).
+FD PopulationFile.
+01 PopulationRecord.
+       02 PR-SSNum      PIC 9(9).
+       02 PR-Age        PIC 99.
+       02 PR-TestNumber PIC X(2).
+FD EligibilityResults.
+01 EligibilityResultRecord.
+       02 ER-SSNum        PIC 9(9).
+       02 FILLER          PIC X VALUE SPACE.
+       02 ER-Age          PIC 99.
+       02 FILLER          PIC X VALUE SPACE.
+       02 ER-CanVoteFlag  PIC 9.
+       02 FILLER          PIC X VALUE SPACE.
+       02 ER-GradeMessage PIC X(20).
+       02 FILLER          PIC X VALUE SPACE.
+       02 ER-TestClass    PIC X(15).
 WORKING-STORAGE SECTION.
 01 Age PIC 99 Value 0.
 01 Grade PIC 99 value 0.
+01 AgeGradeTable.
+       02 AgeGradeEntry OCCURS 4 TIMES.
+           03 AG-LowAge      PIC 99.
+           03 AG-HighAge     PIC 99.
+           03 AG-GradeOffset PIC S99.
+           03 AG-UsesGrade   PIC X.
+               88 AG-ComputeGrade VALUE 'Y'.
+           03 AG-Message     PIC X(20).
+01 AG-Index PIC 9.
+01 AG-MatchedIndex PIC 9.
+01 AG-Found PIC X VALUE 'N'.
+       88 AG-EntryFound VALUE 'Y'.
 01 Score PIC x(1) value "B".
+01 GradeScaleEOFFlag PIC X value 'N'.
+       88 GradeScaleEOF value 'Y'.
+01 PG-PassingGrades.
+       02 PG-PassingGrade PIC X OCCURS 10 TIMES.
+01 PG-PassingCount PIC 99 VALUE ZERO.
+01 PG-Index PIC 99.
+01 PG-ScoreFlag PIC X VALUE 'N'.
+       88 PG-ScorePasses VALUE 'Y'.
 01 CanVoteFlag PIC 9 value 0.
        88 CanVote value 1.
        88 CantVote value 0.
-01 TestNumber PIC X.
-       88 IsPrime Value "1", "3", "5", "7".
-       88 IsOdd Value "1", "3", "5", "7".
-       88 IsEven Value "2", "4", "6", "8".
-       88 LessThan5 value "1" thru "4".
-       88 ANumber value "0" thru "9".
+01 TestNumber PIC X(2).
+       88 ANumber value "00" thru "99".
+01 TestNumValue PIC 99 value 0.
+
+*> Table-driven replacement for the old fixed 88-level VALUE lists,
+*> which could only ever cover the single digits 0-9. BuildNumberClassTable
+*> fills one entry per number 0-99 at startup, so widening the range
+*> covered is just a matter of growing NC-Entry and the build loop below.
+01 NumClassTable.
+       02 NC-Entry OCCURS 100 TIMES.
+           03 NC-IsPrimeFlag     PIC X.
+               88 NC-IsPrime     VALUE 'Y'.
+           03 NC-IsOddFlag       PIC X.
+               88 NC-IsOdd       VALUE 'Y'.
+           03 NC-IsEvenFlag      PIC X.
+               88 NC-IsEven      VALUE 'Y'.
+           03 NC-LessThan5Flag   PIC X.
+               88 NC-LessThan5   VALUE 'Y'.
+01 NC-BuildNum PIC 999.
+01 NC-Index PIC 999.
+01 NC-Divisor PIC 99.
+01 NC-Remainder PIC 99.
+01 NC-PrimeFlag PIC X.
+       88 NC-StillPrime VALUE 'Y'.
 
 
 01 SampleData PIC X(10) value "Stuff".
@@ -43,6 +123,7 @@ WORKING-STORAGE SECTION.
 01 Num3 PIC 9 value 3.
 01 Ans PIC s99v99 value 0.
 01 Rem pic 9v99.
+COPY "GETSUM.cpy".
 
 01 UserName PIC X(30) VALUE "You".
 
@@ -51,6 +132,7 @@ WORKING-STORAGE SECTION.
        02 SSArea   PIC 999.
        02 SSGroup  PIC 99.
        02 SSSerial PIC 9999.
+01 SSNumAttempts PIC 9 VALUE 1.
 01 PIValue CONSTANT AS 3.14.
 *> ZERO, ZEROS
 *> SPACE SPACES
@@ -58,9 +140,18 @@ WORKING-STORAGE SECTION.
 *> LOW-VALUES
 
 01 Ind PIC 9(1) VALUE 0.
+01 PopulationFileStatus PIC XX.
+01 PopulationEOFFlag PIC X VALUE 'N'.
+       88 PopulationEOF VALUE 'Y'.
+01 WS-TestClass PIC X(15).
 
-PROCEDURE DIVISION. 
-DISPLAY "What is your name " with no advancing 
+PROCEDURE DIVISION.
+OPEN OUTPUT IntakeFile
+PERFORM LoadGradeScale
+PERFORM LoadAgeGradeTable
+PERFORM BuildNumberClassTable
+PERFORM ProcessPopulationBatch
+DISPLAY "What is your name " with no advancing
 *> ACCEPT UserName
 DISPLAY "Hello " UserName
 DISPLAY "Hello again " UserName
@@ -72,7 +163,18 @@ display "Enter 2 values to sum "
 Compute Total = Num1 + Num2
 DISPLAY Num1 '+' Num2 '=' Total
 Display "Enter your SS number "
-*> ACCEPT SSNum
+accept SSNum
+perform until (SSNum is numeric and SSArea not = zero and SSGroup not = zero and SSSerial not = zero)
+       or SSNumAttempts >= 3
+       add 1 to SSNumAttempts
+       display "Invalid SS number - enter 9 digits, area/group/serial not all zero"
+       display "Enter your SS number " with no advancing
+       accept SSNum
+end-perform
+if SSNum is not numeric or SSArea = zero or SSGroup = zero or SSSerial = zero
+       display "SS number still invalid after 3 attempts - defaulting to zeros"
+       move zero to SSNum
+end-if
 DISPLAY "Area " SSArea
 
 move "More Stuff" to SampleData
@@ -129,26 +231,14 @@ display "CanVoteFlag: " CanVoteFlag
 *> = equal to
 *> not equal to
 
-if Age less than 5 then
-       display "Stay home"
-end-if 
-if Age = 5 then 
-       display "go to Kindergarten"
-end-if 
-if Age > 5 and Age < 18 then 
-       compute Grade = Age - 5
-       display "Go to Grade " Grade
-end-if
+PERFORM CheckAgeGrade
 
-if Age greater than or equal to 18
-       display "go to college"
-end-if
-
-if Score is PassingScore then 
+PERFORM CheckPassingScore
+if PG-ScorePasses then
        Display "You passed"
-else 
+else
        display "You failed"
-end-if  
+end-if
 
 if Score is not numeric then
        display "not a number"
@@ -158,21 +248,26 @@ if Age > 18 then
 else 
        set CantVote to true
 end-if
-display "vode " CanVoteFlag       
+display "vode " CanVoteFlag
 
-display "enter a single number or X to exit " 
-accept TestNumber       
+MOVE SSNum TO IntSSNum
+MOVE CustName TO IntCustName
+MOVE Age TO IntAge
+MOVE CanVoteFlag TO IntCanVoteFlag
+MOVE Grade TO IntGrade
+MOVE Ident TO IntIdent
+MOVE DataOfBirth TO IntDateOfBirth
+WRITE IntakeRecord
+
+display "enter a two-digit number (00-99) or XX to exit "
+accept TestNumber
 
 perform until not ANumber
-       evaluate true
-           when IsPrime Display "prime"
-           when IsOdd Display "odd"
-           when IsEven Display "even"
-           when LessThan5 Display "less than 5"
-           when other display "other action"
-       end-evaluate 
+       MOVE TestNumber TO TestNumValue
+       PERFORM ClassifyTestNumber
+       DISPLAY WS-TestClass
        accept TestNumber
-end-perform.       
+end-perform.
 
 display "Calling subroutines".
 SubOne.
@@ -192,8 +287,15 @@ SubTwo.
 SubFour.
        display "repeat in subFour".
 
-CALL 'GETSUM' USING Num1, Num2, Sum1.
-DISPLAY Num1 " + " Num2 " = " Sum1.
+MOVE 2 TO GS-Item-Count
+MOVE Num1 TO GS-Item(1)
+MOVE Num2 TO GS-Item(2)
+CALL 'GETSUM' USING GS-Parameters
+MOVE GS-Sum TO Sum1
+DISPLAY Num1 " + " Num2 " = " Sum1
+IF GS-Overflow
+      DISPLAY "GETSUM: overflow detected"
+END-IF.
 
 PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
        GO TO ForLoop.
@@ -204,7 +306,174 @@ OutputData.
 
 ForLoop.
        PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind = 5
-       STOP RUN.       
+       CLOSE IntakeFile
+       STOP RUN.
 
 OutputData2.
        DISPLAY Ind.
+
+LoadGradeScale.
+OPEN INPUT GradeScale
+PERFORM ReadOneGradeLine
+PERFORM ReadOneGradeLine UNTIL GradeScaleEOF
+CLOSE GradeScale
+IF PG-PassingCount = ZERO
+       MOVE 4 TO PG-PassingCount
+       MOVE "A" TO PG-PassingGrade(1)
+       MOVE "B" TO PG-PassingGrade(2)
+       MOVE "C" TO PG-PassingGrade(3)
+       MOVE "D" TO PG-PassingGrade(4)
+END-IF.
+
+ReadOneGradeLine.
+READ GradeScale
+       AT END SET GradeScaleEOF TO TRUE
+       NOT AT END
+             IF PG-PassingCount < 10
+                   ADD 1 TO PG-PassingCount
+                   MOVE GradeScaleLine TO PG-PassingGrade(PG-PassingCount)
+             ELSE
+                   DISPLAY "Grade scale table full - ignoring " GradeScaleLine
+             END-IF
+END-READ.
+
+CheckPassingScore.
+MOVE 'N' TO PG-ScoreFlag
+PERFORM CheckOneGrade VARYING PG-Index FROM 1 BY 1
+       UNTIL PG-Index > PG-PassingCount OR PG-ScorePasses.
+
+CheckOneGrade.
+IF Score = PG-PassingGrade(PG-Index)
+       SET PG-ScorePasses TO TRUE
+END-IF.
+
+LoadAgeGradeTable.
+MOVE 0  TO AG-LowAge(1)
+MOVE 4  TO AG-HighAge(1)
+MOVE 0  TO AG-GradeOffset(1)
+MOVE 'N' TO AG-UsesGrade(1)
+MOVE "Stay home" TO AG-Message(1)
+MOVE 5  TO AG-LowAge(2)
+MOVE 5  TO AG-HighAge(2)
+MOVE 0  TO AG-GradeOffset(2)
+MOVE 'N' TO AG-UsesGrade(2)
+MOVE "go to Kindergarten" TO AG-Message(2)
+MOVE 6  TO AG-LowAge(3)
+MOVE 17 TO AG-HighAge(3)
+MOVE -5 TO AG-GradeOffset(3)
+MOVE 'Y' TO AG-UsesGrade(3)
+MOVE SPACES TO AG-Message(3)
+MOVE 18 TO AG-LowAge(4)
+MOVE 99 TO AG-HighAge(4)
+MOVE 0  TO AG-GradeOffset(4)
+MOVE 'N' TO AG-UsesGrade(4)
+MOVE "go to college" TO AG-Message(4).
+
+CheckAgeGrade.
+MOVE 'N' TO AG-Found
+PERFORM CheckOneAgeEntry VARYING AG-Index FROM 1 BY 1
+       UNTIL AG-Index > 4 OR AG-EntryFound.
+
+CheckOneAgeEntry.
+IF Age >= AG-LowAge(AG-Index) AND Age <= AG-HighAge(AG-Index)
+       SET AG-EntryFound TO TRUE
+       MOVE AG-Index TO AG-MatchedIndex
+       IF AG-ComputeGrade(AG-Index)
+             COMPUTE Grade = Age + AG-GradeOffset(AG-Index)
+             DISPLAY "Go to Grade " Grade
+       ELSE
+             DISPLAY AG-Message(AG-Index)
+       END-IF
+END-IF.
+
+BuildNumberClassTable.
+PERFORM VARYING NC-BuildNum FROM 0 BY 1 UNTIL NC-BuildNum > 99
+       COMPUTE NC-Index = NC-BuildNum + 1
+       DIVIDE NC-BuildNum BY 2 GIVING NC-Divisor
+              REMAINDER NC-Remainder
+       IF NC-Remainder = 0
+              MOVE 'Y' TO NC-IsEvenFlag(NC-Index)
+              MOVE 'N' TO NC-IsOddFlag(NC-Index)
+       ELSE
+              MOVE 'Y' TO NC-IsOddFlag(NC-Index)
+              MOVE 'N' TO NC-IsEvenFlag(NC-Index)
+       END-IF
+       IF NC-BuildNum < 5
+              MOVE 'Y' TO NC-LessThan5Flag(NC-Index)
+       ELSE
+              MOVE 'N' TO NC-LessThan5Flag(NC-Index)
+       END-IF
+       PERFORM CheckIfBuildNumIsPrime
+       MOVE NC-PrimeFlag TO NC-IsPrimeFlag(NC-Index)
+END-PERFORM.
+
+CheckIfBuildNumIsPrime.
+MOVE 'Y' TO NC-PrimeFlag
+IF NC-BuildNum < 2
+       MOVE 'N' TO NC-PrimeFlag
+ELSE
+       PERFORM VARYING NC-Divisor FROM 2 BY 1
+              UNTIL NC-Divisor >= NC-BuildNum OR NOT NC-StillPrime
+              DIVIDE NC-BuildNum BY NC-Divisor GIVING NC-Remainder
+                     REMAINDER NC-Remainder
+              IF NC-Remainder = 0
+                     MOVE 'N' TO NC-PrimeFlag
+              END-IF
+       END-PERFORM
+END-IF.
+
+ClassifyTestNumber.
+COMPUTE NC-Index = TestNumValue + 1
+EVALUATE TRUE
+    WHEN NC-IsPrime(NC-Index) MOVE "prime" TO WS-TestClass
+    WHEN NC-IsOdd(NC-Index) MOVE "odd" TO WS-TestClass
+    WHEN NC-IsEven(NC-Index) MOVE "even" TO WS-TestClass
+    WHEN NC-LessThan5(NC-Index) MOVE "less than 5" TO WS-TestClass
+    WHEN OTHER MOVE "other action" TO WS-TestClass
+END-EVALUATE.
+
+ProcessPopulationBatch.
+OPEN INPUT PopulationFile
+IF PopulationFileStatus = "35"
+       DISPLAY "No population roster file found - batch eligibility skipped"
+ELSE
+       OPEN OUTPUT EligibilityResults
+       MOVE 'N' TO PopulationEOFFlag
+       PERFORM UNTIL PopulationEOF
+             READ PopulationFile
+                   AT END SET PopulationEOF TO TRUE
+                   NOT AT END PERFORM ProcessOnePopulationRecord
+             END-READ
+       END-PERFORM
+       CLOSE EligibilityResults
+       CLOSE PopulationFile
+END-IF.
+
+ProcessOnePopulationRecord.
+MOVE PR-Age TO Age
+MOVE PR-TestNumber TO TestNumber
+IF Age > 18
+       SET CanVote TO TRUE
+ELSE
+       SET CantVote TO TRUE
+END-IF
+PERFORM CheckAgeGrade
+IF AG-ComputeGrade(AG-MatchedIndex)
+       MOVE SPACES TO ER-GradeMessage
+       STRING "Go to Grade " DELIMITED BY SIZE
+              Grade DELIMITED BY SIZE
+              INTO ER-GradeMessage
+ELSE
+       MOVE AG-Message(AG-MatchedIndex) TO ER-GradeMessage
+END-IF
+IF ANumber
+       MOVE TestNumber TO TestNumValue
+       PERFORM ClassifyTestNumber
+       MOVE WS-TestClass TO ER-TestClass
+ELSE
+       MOVE SPACES TO ER-TestClass
+END-IF
+MOVE PR-SSNum TO ER-SSNum
+MOVE PR-Age TO ER-Age
+MOVE CanVoteFlag TO ER-CanVoteFlag
+WRITE EligibilityResultRecord.

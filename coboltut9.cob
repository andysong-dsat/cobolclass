@@ -0,0 +1,352 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. colboltut9.
+AUTHOR. ANDY SONG.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL SourceList ASSIGN TO "dictctl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SourceFile ASSIGN TO WS-SourceFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DictReport ASSIGN TO "datadict.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD SourceList.
+01 SourceListLine PIC X(30).
+
+FD SourceFile.
+01 SourceFileLine PIC X(120).
+
+FD DictReport.
+01 DictReportLine PIC X(225).
+
+WORKING-STORAGE SECTION.
+01 WS-SourceFileName PIC X(30).
+01 SourceFileTable.
+       02 SourceFileEntry OCCURS 15 TIMES PIC X(30).
+01 SourceFileCount PIC 99 VALUE ZERO.
+01 SF-Index PIC 99.
+
+01 SourceListEOFFlag PIC X VALUE 'N'.
+       88 SourceListEOF VALUE 'Y'.
+
+01 FieldTable.
+       02 FieldEntry OCCURS 200 TIMES.
+           03 FLD-Name    PIC X(30).
+           03 FLD-Len     PIC 99.
+           03 FLD-Def     PIC X(40).
+           03 FLD-MismatchFlag PIC X VALUE 'N'.
+               88 FLD-DefMismatch VALUE 'Y'.
+           03 FLD-RefFlag PIC X(15) OCCURS 15 TIMES.
+01 FieldCount PIC 999 VALUE ZERO.
+01 FLD-Index PIC 999.
+01 FLD-FoundFlag PIC X VALUE 'N'.
+       88 FLD-EntryFound VALUE 'Y'.
+01 WS-CandidateDef PIC X(40).
+
+01 SourceLineEOFFlag PIC X VALUE 'N'.
+       88 SourceLineEOF VALUE 'Y'.
+01 InDataDivFlag PIC X VALUE 'N'.
+       88 InDataDiv VALUE 'Y'.
+
+01 WS-UpperLine PIC X(120).
+01 WS-Junk PIC X(30).
+01 WS-Level PIC X(2).
+01 WS-Name PIC X(30).
+01 WS-Ptr PIC 999.
+
+01 WS-SearchText PIC X(30).
+01 WS-SearchLen PIC 99.
+01 WS-ScanPos PIC 999.
+01 WS-MaxPos PIC 999.
+01 WS-TextFoundFlag PIC X VALUE 'N'.
+       88 TextFound VALUE 'Y'.
+
+01 WS-LenPos PIC 99.
+
+01 WS-UpperFileName PIC X(30).
+01 WS-CpyTally PIC 9.
+01 WS-IsCopybookFlag PIC X VALUE 'N'.
+       88 WS-IsCopybook VALUE 'Y'.
+
+01 SortSwapFlag PIC X VALUE 'Y'.
+       88 SortMadeSwap VALUE 'Y'.
+01 SortOuter PIC 999.
+01 SortHold-Entry.
+       02 SortHold-Name PIC X(30).
+       02 SortHold-Len  PIC 99.
+       02 SortHold-Def  PIC X(40).
+       02 SortHold-Mismatch PIC X.
+       02 SortHold-Ref  PIC X(15) OCCURS 15 TIMES.
+
+01 RPT-Detail.
+       02 FILLER      PIC X.
+       02 RPT-Name    PIC X(30).
+       02 FILLER      PIC X.
+       02 RPT-Def     PIC X(40).
+       02 FILLER      PIC X.
+       02 RPT-UsedIn  PIC X(150).
+
+01 WS-UsedInLine PIC X(150).
+01 WS-UsedInPtr PIC 999.
+
+PROCEDURE DIVISION.
+MainLine.
+       PERFORM LoadSourceFileList
+       PERFORM ScanOneFileForFields
+           VARYING SF-Index FROM 1 BY 1 UNTIL SF-Index > SourceFileCount
+       PERFORM CrossReferenceOneFile
+           VARYING SF-Index FROM 1 BY 1 UNTIL SF-Index > SourceFileCount
+       PERFORM SortFieldTable
+       PERFORM WriteDictionaryReport
+       STOP RUN.
+
+LoadSourceFileList.
+       OPEN INPUT SourceList
+       PERFORM UNTIL SourceListEOF
+           READ SourceList
+               AT END SET SourceListEOF TO TRUE
+               NOT AT END
+                   ADD 1 TO SourceFileCount
+                   MOVE SourceListLine TO SourceFileEntry(SourceFileCount)
+           END-READ
+       END-PERFORM
+       CLOSE SourceList
+       IF SourceFileCount = ZERO
+           MOVE "coboltut.cob"    TO SourceFileEntry(1)
+           MOVE "coboltut1.cob"   TO SourceFileEntry(2)
+           MOVE "coboltut2.cob"   TO SourceFileEntry(3)
+           MOVE "coboltut3.cob"   TO SourceFileEntry(4)
+           MOVE "coboltut4.cob"   TO SourceFileEntry(5)
+           MOVE "coboltut5.cob"   TO SourceFileEntry(6)
+           MOVE "coboltut6.cob"   TO SourceFileEntry(7)
+           MOVE "coboltut7.cob"   TO SourceFileEntry(8)
+           MOVE "coboltut8.cob"   TO SourceFileEntry(9)
+           MOVE "GETSUM.cob"      TO SourceFileEntry(10)
+           MOVE "coboltutsum.cob" TO SourceFileEntry(11)
+           MOVE "CUSTREC.cpy"     TO SourceFileEntry(12)
+           MOVE "BALREC.cpy"      TO SourceFileEntry(13)
+           MOVE "GETSUM.cpy"      TO SourceFileEntry(14)
+           MOVE 14 TO SourceFileCount
+       END-IF.
+
+      *> Pass 1 - walk each source file's DATA DIVISION and record every
+      *> 01-49 level field name it declares (FILLER and 66/77/88 items
+      *> are skipped) into FieldTable, deduping by name. Copybooks carry
+      *> no DIVISION headers of their own, so their field lines are
+      *> scanned from the first line instead of waiting to see
+      *> "DATA DIVISION".
+ScanOneFileForFields.
+       MOVE SourceFileEntry(SF-Index) TO WS-SourceFileName
+       PERFORM CheckIsCopybook
+       IF WS-IsCopybook
+           MOVE 'Y' TO InDataDivFlag
+       ELSE
+           MOVE 'N' TO InDataDivFlag
+       END-IF
+       MOVE 'N' TO SourceLineEOFFlag
+       OPEN INPUT SourceFile
+       PERFORM UNTIL SourceLineEOF
+           READ SourceFile
+               AT END SET SourceLineEOF TO TRUE
+               NOT AT END PERFORM ScanOneSourceLine
+           END-READ
+       END-PERFORM
+       CLOSE SourceFile.
+
+ScanOneSourceLine.
+       MOVE SourceFileLine TO WS-UpperLine
+       INSPECT WS-UpperLine CONVERTING
+           "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       MOVE "DATA DIVISION" TO WS-SearchText
+       MOVE 13 TO WS-SearchLen
+       PERFORM FindTextInLine
+       IF TextFound
+           SET InDataDiv TO TRUE
+       END-IF
+       MOVE "PROCEDURE DIVISION" TO WS-SearchText
+       MOVE 18 TO WS-SearchLen
+       PERFORM FindTextInLine
+       IF TextFound
+           MOVE 'N' TO InDataDivFlag
+       END-IF
+       IF InDataDiv
+           PERFORM CaptureFieldFromLine
+       END-IF.
+
+CaptureFieldFromLine.
+       MOVE 1 TO WS-Ptr
+       UNSTRING SourceFileLine DELIMITED BY ALL SPACE
+           INTO WS-Junk WS-Level WS-Name
+           WITH POINTER WS-Ptr
+       IF WS-Level IS NUMERIC
+           AND WS-Level NOT = "88" AND WS-Level NOT = "66"
+           AND WS-Name NOT = SPACES
+           INSPECT WS-Name REPLACING FIRST "." BY SPACE
+           IF WS-Name(1:6) NOT = "FILLER"
+               PERFORM AddOrTouchField
+           END-IF
+       END-IF.
+
+AddOrTouchField.
+       PERFORM FindFieldEntry
+       IF NOT FLD-EntryFound
+           ADD 1 TO FieldCount
+           MOVE WS-Name TO FLD-Name(FieldCount)
+           MOVE SourceFileLine(WS-Ptr:40) TO FLD-Def(FieldCount)
+           PERFORM ComputeNameLength
+           MOVE FLD-Index TO FLD-Index
+           MOVE WS-LenPos TO FLD-Len(FieldCount)
+           MOVE FieldCount TO FLD-Index
+       ELSE
+           MOVE SourceFileLine(WS-Ptr:40) TO WS-CandidateDef
+           IF WS-CandidateDef NOT = FLD-Def(FLD-Index)
+               SET FLD-DefMismatch(FLD-Index) TO TRUE
+           END-IF
+       END-IF
+       MOVE "Y" TO FLD-RefFlag(FLD-Index SF-Index).
+
+FindFieldEntry.
+       MOVE 'N' TO FLD-FoundFlag
+       PERFORM VARYING FLD-Index FROM 1 BY 1
+           UNTIL FLD-Index > FieldCount OR FLD-EntryFound
+           IF FLD-Name(FLD-Index) = WS-Name
+               SET FLD-EntryFound TO TRUE
+           END-IF
+       END-PERFORM
+       IF NOT FLD-EntryFound
+           MOVE FieldCount TO FLD-Index
+           ADD 1 TO FLD-Index
+       ELSE
+           SUBTRACT 1 FROM FLD-Index
+       END-IF.
+
+ComputeNameLength.
+       MOVE 30 TO WS-LenPos
+       PERFORM UNTIL WS-Name(WS-LenPos:1) NOT = SPACE OR WS-LenPos = 1
+           SUBTRACT 1 FROM WS-LenPos
+       END-PERFORM.
+
+CheckIsCopybook.
+       MOVE WS-SourceFileName TO WS-UpperFileName
+       INSPECT WS-UpperFileName CONVERTING
+           "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       MOVE ZERO TO WS-CpyTally
+       INSPECT WS-UpperFileName TALLYING WS-CpyTally FOR ALL ".CPY"
+       IF WS-CpyTally > ZERO
+           SET WS-IsCopybook TO TRUE
+       ELSE
+           MOVE 'N' TO WS-IsCopybookFlag
+       END-IF.
+
+FindTextInLine.
+       MOVE 'N' TO WS-TextFoundFlag
+       COMPUTE WS-MaxPos = 120 - WS-SearchLen + 1
+       IF WS-MaxPos > 0
+           PERFORM VARYING WS-ScanPos FROM 1 BY 1
+               UNTIL WS-ScanPos > WS-MaxPos OR TextFound
+               IF WS-UpperLine(WS-ScanPos:WS-SearchLen)
+                   = WS-SearchText(1:WS-SearchLen)
+                   SET TextFound TO TRUE
+               END-IF
+           END-PERFORM
+       END-IF.
+
+      *> Pass 2 - a simple substring scan of every file's full text for
+      *> each known field name, so the report shows which programs use
+      *> a field as well as which one declares it. A plain substring
+      *> match can over-count (e.g. Age also matching inside
+      *> AgeGradeTable) - acceptable for a quick cross-reference aid.
+CrossReferenceOneFile.
+       MOVE SourceFileEntry(SF-Index) TO WS-SourceFileName
+       MOVE 'N' TO SourceLineEOFFlag
+       OPEN INPUT SourceFile
+       PERFORM UNTIL SourceLineEOF
+           READ SourceFile
+               AT END SET SourceLineEOF TO TRUE
+               NOT AT END PERFORM CheckLineForAllFields
+           END-READ
+       END-PERFORM
+       CLOSE SourceFile.
+
+CheckLineForAllFields.
+       MOVE SourceFileLine TO WS-UpperLine
+       PERFORM VARYING FLD-Index FROM 1 BY 1 UNTIL FLD-Index > FieldCount
+           IF FLD-RefFlag(FLD-Index SF-Index) NOT = "Y"
+               MOVE FLD-Name(FLD-Index) TO WS-SearchText
+               MOVE FLD-Len(FLD-Index) TO WS-SearchLen
+               PERFORM FindTextInLine
+               IF TextFound
+                   MOVE "Y" TO FLD-RefFlag(FLD-Index SF-Index)
+               END-IF
+           END-IF
+       END-PERFORM.
+
+      *> Simple bubble sort so the report reads alphabetically by name.
+SortFieldTable.
+       MOVE 'Y' TO SortSwapFlag
+       PERFORM UNTIL NOT SortMadeSwap
+           MOVE 'N' TO SortSwapFlag
+           PERFORM VARYING SortOuter FROM 1 BY 1
+               UNTIL SortOuter > FieldCount - 1
+               IF FLD-Name(SortOuter) > FLD-Name(SortOuter + 1)
+                   PERFORM SwapFieldEntries
+                   MOVE 'Y' TO SortSwapFlag
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+SwapFieldEntries.
+       MOVE FieldEntry(SortOuter)     TO SortHold-Entry
+       MOVE FieldEntry(SortOuter + 1) TO FieldEntry(SortOuter)
+       MOVE SortHold-Entry            TO FieldEntry(SortOuter + 1).
+
+WriteDictionaryReport.
+       OPEN OUTPUT DictReport
+       MOVE "DATA DICTIONARY / CROSS-REFERENCE REPORT" TO DictReportLine
+       WRITE DictReportLine
+       MOVE "Field Name                     Definition"
+           TO DictReportLine
+       WRITE DictReportLine
+       MOVE "(!) after a name means it was redeclared with a different"
+           TO DictReportLine
+       WRITE DictReportLine
+       MOVE "    PIC/definition in at least one of the programs below"
+           TO DictReportLine
+       WRITE DictReportLine
+       PERFORM VARYING FLD-Index FROM 1 BY 1 UNTIL FLD-Index > FieldCount
+           PERFORM WriteOneFieldLine
+       END-PERFORM
+       CLOSE DictReport.
+
+WriteOneFieldLine.
+       MOVE SPACES TO RPT-Detail
+       MOVE FLD-Name(FLD-Index) TO RPT-Name
+       IF FLD-DefMismatch(FLD-Index)
+           STRING FLD-Name(FLD-Index) DELIMITED BY SPACE
+               " (!)" DELIMITED BY SIZE
+               INTO RPT-Name
+           END-STRING
+       END-IF
+       MOVE FLD-Def(FLD-Index)  TO RPT-Def
+       PERFORM BuildUsedInList
+       MOVE WS-UsedInLine TO RPT-UsedIn
+       MOVE RPT-Detail TO DictReportLine
+       WRITE DictReportLine.
+
+BuildUsedInList.
+       MOVE SPACES TO WS-UsedInLine
+       MOVE 1 TO WS-UsedInPtr
+       PERFORM VARYING SF-Index FROM 1 BY 1 UNTIL SF-Index > SourceFileCount
+           IF FLD-RefFlag(FLD-Index SF-Index) = "Y"
+               STRING SourceFileEntry(SF-Index) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO WS-UsedInLine
+                   WITH POINTER WS-UsedInPtr
+                   ON OVERFLOW CONTINUE
+               END-STRING
+           END-IF
+       END-PERFORM.

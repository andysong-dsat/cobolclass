@@ -7,30 +7,122 @@ input-output section.
 file-control.
        select WorkFile Assign to 'work.tmp'.
        select OrgFile assign to 'student.dat'
-           organization is line sequential. 
+           organization is line sequential
+           file status is OrgFileStatus.
        select SortedFile assign to 'student2.dat'
-           organization is line sequential. 
+           organization is line sequential.
+       select RejectFile assign to 'studreject.dat'
+           organization is line sequential.
+       select OPTIONAL CheckpointFile assign to 'sort7.ckp'
+           organization is line sequential
+           file status is CheckpointFileStatus.
+       select BalanceReport assign to 'balrpt.txt'
+           organization is line sequential.
 
 DATA DIVISION.
 File section.
 FD OrgFile.
 01 StudentDat.
-       02 IDNum PIC 9.
+       02 IDNum PIC 9(05).
        02 StudName PIC X(10).
 SD WorkFile.
 01 WStudentDat.
-       02 WIDNum PIC 9.
+       02 WIDNum PIC 9(05).
        02 WStudName PIC X(10).
 FD SortedFile.
 01 SStudentDat.
-       02 SIDNum PIC 9.
-       02 SStudName PIC X(10). 
+       02 SIDNum PIC 9(05).
+       02 SStudName PIC X(10).
+FD RejectFile.
+01 RStudentDat.
+       02 RIDNum PIC 9(05).
+       02 RStudName PIC X(10).
+FD CheckpointFile.
+01 CheckpointLine.
+       02 FILLER PIC X(14) VALUE "SORT COMPLETE ".
+       02 CkRecordsSorted PIC ZZZZ9.
+FD BalanceReport.
+01 BalanceRecord.
+    COPY "BALREC.cpy".
 WORKING-STORAGE SECTION.
+01 OrgEOF PIC X VALUE 'N'.
+       88 OrgDone VALUE 'Y'.
+01 OrgFileStatus PIC XX.
+01 CheckpointFileStatus PIC XX.
+01 WSRecordsRead     PIC 9(5) VALUE ZERO.
+01 WSRecordsSorted   PIC 9(5) VALUE ZERO.
+01 WSRecordsRejected PIC 9(5) VALUE ZERO.
+01 RestartSkipFlag PIC X VALUE 'N'.
+       88 RestartSkip VALUE 'Y'.
 
-PROCEDURE DIVISION. 
-SORT WorkFile ON ascending key WIDNum
-       Using OrgFile
-       giving SortedFile
+PROCEDURE DIVISION.
+PERFORM CheckRestartPoint
+IF RestartSkip
+       DISPLAY "Sort step already completed on a prior run - skipping"
+ELSE
+       OPEN INPUT OrgFile
+       IF OrgFileStatus = "35"
+           DISPLAY "Student input file student.dat not found - sort skipped"
+       ELSE
+           CLOSE OrgFile
+           OPEN OUTPUT RejectFile
+           SORT WorkFile ON ascending key WIDNum WStudName
+               INPUT PROCEDURE IS ValidateStudents
+               giving SortedFile
+           CLOSE RejectFile
+           DISPLAY "STUDENT SORT BALANCING TOTALS"
+           DISPLAY "  RECORDS READ     : " WSRecordsRead
+           DISPLAY "  RECORDS SORTED   : " WSRecordsSorted
+           DISPLAY "  RECORDS REJECTED : " WSRecordsRejected
+           OPEN OUTPUT CheckpointFile
+           MOVE WSRecordsSorted TO CkRecordsSorted
+           WRITE CheckpointLine
+           CLOSE CheckpointFile
+           PERFORM WriteBalanceLine
+       END-IF
+END-IF
+STOP RUN.
 
-STOP RUN.    
+CheckRestartPoint.
+OPEN INPUT CheckpointFile
+IF CheckpointFileStatus = "00"
+       SET RestartSkip TO TRUE
+END-IF
+CLOSE CheckpointFile.
+
+ValidateStudents.
+OPEN INPUT OrgFile
+PERFORM ReadOrgRecord
+PERFORM ValidateOneRecord UNTIL OrgDone
+CLOSE OrgFile.
+
+ReadOrgRecord.
+READ OrgFile
+       AT END SET OrgDone TO TRUE
+       NOT AT END ADD 1 TO WSRecordsRead
+END-READ.
+
+WriteBalanceLine.
+OPEN EXTEND BalanceReport
+MOVE FUNCTION CURRENT-DATE TO BAL-Timestamp
+MOVE "SORT7" TO BAL-Program
+MOVE "STUDSORT" TO BAL-Step
+MOVE WSRecordsRead TO BAL-RecordsIn
+MOVE WSRecordsSorted TO BAL-RecordsOut
+WRITE BalanceRecord
+CLOSE BalanceReport.
+
+ValidateOneRecord.
+IF IDNum IS NUMERIC AND IDNum > ZERO AND StudName NOT = SPACES
+       MOVE IDNum TO WIDNum
+       MOVE StudName TO WStudName
+       RELEASE WStudentDat
+       ADD 1 TO WSRecordsSorted
+ELSE
+       MOVE IDNum TO RIDNum
+       MOVE StudName TO RStudName
+       WRITE RStudentDat
+       ADD 1 TO WSRecordsRejected
+END-IF
+PERFORM ReadOrgRecord.
 

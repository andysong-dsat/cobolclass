@@ -1,12 +1,20 @@
        >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION. 
+IDENTIFICATION DIVISION.
 PROGRAM-ID. GETSUM.
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 GS-Index PIC 9(3).
 LINKAGE SECTION.
-       01 LNum1    PIC 9 VALUE 1.
-       01 LNum2    PIC 9 VALUE 2.
-       01 LSum1    PIC 99. 
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1 = LNum1 + LNum2.
-EXIT PROGRAM.     
-            
\ No newline at end of file
+COPY "GETSUM.cpy".
+PROCEDURE DIVISION USING GS-Parameters.
+SET GS-No-Overflow TO TRUE
+MOVE ZERO TO GS-Sum
+PERFORM AddOneItem VARYING GS-Index FROM 1 BY 1
+       UNTIL GS-Index > GS-Item-Count
+EXIT PROGRAM.
+
+AddOneItem.
+ADD GS-Item(GS-Index) TO GS-Sum
+       ON SIZE ERROR
+             SET GS-Overflow TO TRUE
+END-ADD.

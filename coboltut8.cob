@@ -6,37 +6,173 @@ environment division.
 input-output section.
 file-control.
        select WorkFile Assign to 'work.tmp'.
-       select File1 assign to 'student.dat'
-           organization is line sequential. 
-       select File2 assign to 'student3.dat'
-           organization is line sequential. 
+       select OPTIONAL MergeControl assign to 'mergectl.txt'
+           organization is line sequential.
+       select File1 assign to WSFile1Name
+           organization is line sequential
+           file status is File1Status.
+       select File2 assign to WSFile2Name
+           organization is line sequential.
+       select OPTIONAL File3 assign to WSFile3Name
+           organization is line sequential.
+       select OPTIONAL File4 assign to WSFile4Name
+           organization is line sequential.
        select NewFile assign to 'student4.dat'
            organization is line sequential.
+       select RejectFile assign to 'studreject.dat'
+           organization is line sequential.
+       select OPTIONAL CheckpointFile assign to 'merge8.ckp'
+           organization is line sequential
+           file status is CheckpointFileStatus.
+       select BalanceReport assign to 'balrpt.txt'
+           organization is line sequential.
 
 DATA DIVISION.
 File section.
+FD MergeControl.
+01 MergeControlLine PIC X(20).
 FD File1.
 01 StudentDat.
-       02 IDNum PIC 9.
+       02 IDNum PIC 9(05).
        02 StudName PIC X(10).
 FD File2.
 01 StudentDat2.
-       02 IDNum2 PIC 9.
+       02 IDNum2 PIC 9(05).
        02 StudName2 PIC X(10).
+FD File3.
+01 StudentDat3.
+       02 IDNum3 PIC 9(05).
+       02 StudName3 PIC X(10).
+FD File4.
+01 StudentDat4.
+       02 IDNum4 PIC 9(05).
+       02 StudName4 PIC X(10).
 SD WorkFile.
 01 WStudentDat.
-       02 WIDNum PIC 9.
+       02 WIDNum PIC 9(05).
        02 WStudName PIC X(10).
 FD NewFile.
 01 NStudentDat.
-       02 NIDNum PIC 9.
-       02 NStudName PIC X(10). 
+       02 NIDNum PIC 9(05).
+       02 NStudName PIC X(10).
+FD RejectFile.
+01 RStudentDat.
+       02 RIDNum PIC 9(05).
+       02 RStudName PIC X(10).
+FD CheckpointFile.
+01 CheckpointLine.
+       02 FILLER PIC X(15) VALUE "MERGE COMPLETE ".
+       02 CkRecordsMerged PIC ZZZZ9.
+FD BalanceReport.
+01 BalanceRecord.
+    COPY "BALREC.cpy".
 WORKING-STORAGE SECTION.
+01 MergeEOF PIC X VALUE 'N'.
+       88 MergeDone VALUE 'Y'.
+01 FirstRecord PIC X VALUE 'Y'.
+       88 IsFirstRecord VALUE 'Y'.
+01 PrevIDNum PIC 9(05) VALUE ZERO.
+01 WSRecordsMerged   PIC 9(5) VALUE ZERO.
+01 WSRecordsRejected PIC 9(5) VALUE ZERO.
+01 WSFile1Name PIC X(20) VALUE 'student.dat'.
+01 WSFile2Name PIC X(20) VALUE 'student3.dat'.
+01 WSFile3Name PIC X(20) VALUE 'EMPTY.DAT'.
+01 WSFile4Name PIC X(20) VALUE 'EMPTY.DAT'.
+01 MergeControlEOF PIC X VALUE 'N'.
+       88 MergeControlDone VALUE 'Y'.
+01 MergeControlCount PIC 9 VALUE ZERO.
+01 File1Status PIC XX.
+01 CheckpointFileStatus PIC XX.
+01 RestartSkipFlag PIC X VALUE 'N'.
+       88 RestartSkip VALUE 'Y'.
+
+PROCEDURE DIVISION.
+PERFORM ReadMergeControl
+PERFORM CheckRestartPoint
+IF RestartSkip
+       DISPLAY "Merge step already completed on a prior run - skipping"
+ELSE
+       OPEN INPUT File1
+       IF File1Status = "35"
+           DISPLAY "Primary merge input file not found - merge skipped"
+       ELSE
+           CLOSE File1
+           OPEN OUTPUT RejectFile
+           MERGE WorkFile ON ascending key WIDNum WStudName
+               Using File1, File2, File3, File4
+               OUTPUT PROCEDURE IS WriteMergedRecords
+           CLOSE RejectFile
+           DISPLAY "STUDENT MERGE BALANCING TOTALS"
+           DISPLAY "  RECORDS MERGED   : " WSRecordsMerged
+           DISPLAY "  RECORDS REJECTED : " WSRecordsRejected
+           OPEN OUTPUT CheckpointFile
+           MOVE WSRecordsMerged TO CkRecordsMerged
+           WRITE CheckpointLine
+           CLOSE CheckpointFile
+           PERFORM WriteBalanceLine
+       END-IF
+END-IF
+STOP RUN.
+
+CheckRestartPoint.
+OPEN INPUT CheckpointFile
+IF CheckpointFileStatus = "00"
+       SET RestartSkip TO TRUE
+END-IF
+CLOSE CheckpointFile.
+
+WriteBalanceLine.
+OPEN EXTEND BalanceReport
+MOVE FUNCTION CURRENT-DATE TO BAL-Timestamp
+MOVE "MERGE8" TO BAL-Program
+MOVE "STUDMERGE" TO BAL-Step
+COMPUTE BAL-RecordsIn = WSRecordsMerged + WSRecordsRejected
+MOVE WSRecordsMerged TO BAL-RecordsOut
+WRITE BalanceRecord
+CLOSE BalanceReport.
+
+ReadMergeControl.
+OPEN INPUT MergeControl
+PERFORM ReadOneControlLine
+PERFORM ReadOneControlLine UNTIL MergeControlDone
+CLOSE MergeControl.
+
+ReadOneControlLine.
+READ MergeControl
+       AT END SET MergeControlDone TO TRUE
+END-READ
+IF NOT MergeControlDone
+       ADD 1 TO MergeControlCount
+       EVALUATE MergeControlCount
+             WHEN 1 MOVE MergeControlLine TO WSFile1Name
+             WHEN 2 MOVE MergeControlLine TO WSFile2Name
+             WHEN 3 MOVE MergeControlLine TO WSFile3Name
+             WHEN 4 MOVE MergeControlLine TO WSFile4Name
+       END-EVALUATE
+END-IF.
+
+WriteMergedRecords.
+PERFORM ReturnMergedRecord
+PERFORM ProcessMergedRecord UNTIL MergeDone.
 
-PROCEDURE DIVISION. 
-MERGE WorkFile ON ascending key WIDNum
-       Using File1, File2
-       giving NewFile
+ReturnMergedRecord.
+RETURN WorkFile
+       AT END SET MergeDone TO TRUE
+END-RETURN.
 
-STOP RUN.    
+ProcessMergedRecord.
+IF IsFirstRecord OR WIDNum NOT = PrevIDNum
+       MOVE WIDNum TO NIDNum
+       MOVE WStudName TO NStudName
+       WRITE NStudentDat
+       MOVE WIDNum TO PrevIDNum
+       MOVE 'N' TO FirstRecord
+       ADD 1 TO WSRecordsMerged
+ELSE
+       MOVE WIDNum TO RIDNum
+       MOVE WStudName TO RStudName
+       WRITE RStudentDat
+       ADD 1 TO WSRecordsRejected
+END-IF
+PERFORM ReturnMergedRecord.
 

@@ -10,9 +10,17 @@ WORKING-STORAGE SECTION.
        01 Num1     PIC 9 VALUE 7.
        01 Num2     PIC 9 VALUE 8.
        01 Sum1     PIC 99.
+       COPY "GETSUM.cpy".
 procedure division.
-call 'GETSUM' using Num1, Num2, Sum1.
-display Num1 " + " Num2 " = " Sum1.
+move 2 to GS-Item-Count
+move Num1 to GS-Item(1)
+move Num2 to GS-Item(2)
+call 'GETSUM' using GS-Parameters
+move GS-Sum to Sum1
+display Num1 " + " Num2 " = " Sum1
+if GS-Overflow
+      display "GETSUM: overflow detected"
+end-if.
 
-STOP RUN.    
+STOP RUN.
 

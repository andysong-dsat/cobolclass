@@ -0,0 +1,17 @@
+      *> Shared customer master field layout. COPY this into a FD or
+      *> WORKING-STORAGE 01-level entry with a REPLACING clause that
+      *> maps each CR- dummy name to the field name this copy of the
+      *> record should use (e.g. BY ==WIDNum== for a sort work record,
+      *> BY ==SIDNum== for a sorted output record, or BY ==IDNum== for
+      *> the live customer master).
+       02 CR-IDNum       PIC 9(6).
+       02 CR-FirstName   PIC X(15).
+       02 CR-LastName    PIC X(15).
+       02 CR-CustAddress PIC X(30).
+       02 CR-Phone       PIC X(12).
+       02 CR-Email       PIC X(30).
+       02 CR-CustStatus  PIC X.
+           88 CR-ActiveCust    VALUE 'A'.
+           88 CR-InactiveCust  VALUE 'I'.
+           88 CR-SuspendedCust VALUE 'S'.
+           88 CR-DeletedCust   VALUE 'D'.
